@@ -6,9 +6,28 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ASSIGNMENT-1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GPA-HISTORY-FILE ASSIGN TO "GPA-HISTORY.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD ROSTER-FILE.
+       01 ROSTER-RECORD PIC X(20).
+       FD GPA-HISTORY-FILE.
+       01 HISTORY-RECORD.
+           03 HIST-STUDENT-NAME PIC X(10).
+           03 FILLER PIC X.
+           03 HIST-TERM PIC X(6).
+           03 FILLER PIC X.
+           03 HIST-GPA PIC 9.99.
        WORKING-STORAGE SECTION.
+           01 RUN-MODE PIC X VALUE "M".
+               88 BATCH-MODE VALUE "B", "b".
+           01 TERM-CODE PIC X(6) VALUE SPACES.
            01 STUDENT-NAME PIC X(10).
                88 STOP-RUN VALUE "STOP", "stop".
            01 ASSIGNMENT-DETAILS.
@@ -17,34 +36,64 @@
                 *>    88 STOP-RUN VALUE "STOP", "stop".
                03 FILLER PIC X.
                03 GRADE PIC XX.
-                   88 PASSING VALUE    "A", "A-", "B+", "B", "B-", 
+                   88 PASSING VALUE    "A", "A-", "B+", "B", "B-",
                        "C+", "C".
+                   88 FAILING VALUE    "D+", "D", "D-", "F".
+                   88 WITHDRAWN VALUE  "W", "w".
        01 NUM-CLASSES PIC 999 VALUE IS 0.
        01 TOTAL-GP PIC 99V99 VALUE 0.
        01 GPA PIC 9.99 VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM SELECT-MODE.
+           DISPLAY "Enter the term code for this run (e.g. FA21):".
+           ACCEPT TERM-CODE.
+           IF BATCH-MODE
+               OPEN INPUT ROSTER-FILE.
+           OPEN EXTEND GPA-HISTORY-FILE.
            PERFORM RUN-PROGRAM WITH TEST BEFORE UNTIL STOP-RUN.
+           IF BATCH-MODE
+               CLOSE ROSTER-FILE.
+           CLOSE GPA-HISTORY-FILE.
            STOP RUN.
 
+       SELECT-MODE.
+           DISPLAY "Enter M for manual entry or B for batch roster "
+               "mode (reads ROSTER.txt).".
+           ACCEPT RUN-MODE.
+
        RUN-PROGRAM.
            PERFORM GET-NAME.
-           PERFORM GET-GRADES UNTIL STOP-CALC.
+           PERFORM GET-GRADES UNTIL STOP-CALC OR STOP-RUN.
            PERFORM CALC.
 
        GET-NAME.
-           DISPLAY "Enter a name followed by course numbers "
-               "with grades (A-F), one per line.".
-           DISPLAY "Enter CALC to calculate GPA or STOP to stop".
-           ACCEPT STUDENT-NAME.
+           IF BATCH-MODE
+               READ ROSTER-FILE INTO STUDENT-NAME
+                   AT END MOVE "STOP" TO STUDENT-NAME
+               END-READ
+           ELSE
+               DISPLAY "Enter a name followed by course numbers "
+                   "with grades (A-F), one per line."
+               DISPLAY "Enter CALC to calculate GPA or STOP to stop"
+               ACCEPT STUDENT-NAME
+           END-IF.
 
            IF STOP-RUN THEN
                STOP RUN.
 
        GET-GRADES.
-           ACCEPT ASSIGNMENT-DETAILS.
-           IF PASSING THEN
-               ADD 1 TO NUM-CLASSES.
+           IF BATCH-MODE
+               READ ROSTER-FILE INTO ASSIGNMENT-DETAILS
+                   AT END
+                       MOVE "STOP" TO CLASSNAME
+                       MOVE "STOP" TO STUDENT-NAME
+               END-READ
+           ELSE
+               ACCEPT ASSIGNMENT-DETAILS
+           END-IF.
+           IF PASSING OR FAILING THEN
+               ADD 1 TO NUM-CLASSES
                EVALUATE GRADE
                    WHEN "A" ADD 4.00 TO TOTAL-GP
                    WHEN "A-" ADD 3.67 TO TOTAL-GP
@@ -53,7 +102,17 @@
                    WHEN "B-" ADD 2.67 TO TOTAL-GP
                    WHEN "C+" ADD 2.33 TO TOTAL-GP
                    WHEN "C" ADD 2.00 TO TOTAL-GP
-               END-EVALUATE.
+                   WHEN "D+" ADD 1.33 TO TOTAL-GP
+                   WHEN "D" ADD 1.00 TO TOTAL-GP
+                   WHEN "D-" ADD 0.67 TO TOTAL-GP
+                   WHEN "F" ADD 0.00 TO TOTAL-GP
+               END-EVALUATE
+           ELSE
+               IF NOT WITHDRAWN AND NOT STOP-CALC AND NOT STOP-RUN
+                       AND CLASSNAME NOT EQUAL SPACES THEN
+                   DISPLAY "REJECTED: '" GRADE
+                       "' is not a recognized grade code for "
+                       CLASSNAME " -- class not counted".
 
            IF STOP-RUN THEN
                STOP RUN.
@@ -61,9 +120,20 @@
        CALC.
            DISPLAY "STUDENT NAME: " STUDENT-NAME.
            DIVIDE TOTAL-GP BY NUM-CLASSES GIVING GPA.
-           DISPLAY "GPA: " GPA.
+           IF GPA IS GREATER THAN OR EQUAL TO 3.50 THEN
+               DISPLAY "GPA: " GPA "  DEAN'S LIST"
+           ELSE
+               IF GPA IS LESS THAN 2.00 THEN
+                   DISPLAY "GPA: " GPA "  ACADEMIC PROBATION"
+               ELSE
+                   DISPLAY "GPA: " GPA.
            DISPLAY " ".
 
+           MOVE STUDENT-NAME TO HIST-STUDENT-NAME.
+           MOVE TERM-CODE TO HIST-TERM.
+           MOVE GPA TO HIST-GPA.
+           WRITE HISTORY-RECORD.
+
         *>    Reset counters for additional students
            MOVE 0 TO NUM-CLASSES.
            MOVE 0 TO TOTAL-GP.
