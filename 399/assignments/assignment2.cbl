@@ -14,6 +14,16 @@
            SELECT CR-FILE-SORTED ASSIGN TO "COURSES-SORTED.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SORT-FILE ASSIGN TO "WORK.tmp".
+           SELECT RATE-FILE ASSIGN TO "TUITION-RATES.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "TUITION-REPORT.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COLLEGE-FILE ASSIGN TO "COLLEGE-CODES.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-REPORT-FILE ASSIGN TO "TUITION-REPORT.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TUITION-SUMMARY-FILE ASSIGN TO "TuitionSummary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  CR-FILE-UNSORTED.
@@ -24,19 +34,64 @@
            03  COURSE-PREFIX               PIC 9.
            03  FILLER                      PIC X(130).
            03  SCH                         PIC X(3).
-           03  FILLER                      PIC X(50).
+           03  FILLER                      PIC X(44).
+           03  SEATS-AVAILABLE             PIC 9(3).
+           03  SEATS-ENROLLED              PIC 9(3).
        SD  SORT-FILE.
        01  SORT-RECORD.
            03  DEPT-KEY                    PIC X(6).
            03  FILLER                      PIC X(200).
+       FD  RATE-FILE.
+       01  RATE-RECORD                     PIC 9(5)V99.
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(80).
+       FD  COLLEGE-FILE.
+       01  COLLEGE-CODE-RECORD.
+           03  CC-DEPT                     PIC X(6).
+           03  CC-COLLEGE                  PIC X(25).
+       FD  CSV-REPORT-FILE.
+       01  CSV-LINE                        PIC X(80).
+       FD  TUITION-SUMMARY-FILE.
+       01  TUITION-SUMMARY-RECORD          PIC 9(9)V99.
        WORKING-STORAGE SECTION.
+       77  EXPORT-MODE                     PIC X VALUE "N".
+           88  CSV-EXPORT                  VALUE "C", "c".
+       77  COLLEGE-FILE-STATUS             PIC X(5)    VALUE IS "FULL".
+           88  COLLEGE-EOF                 VALUE "EMPTY".
+       01  COLLEGE-LOOKUP-TABLE.
+           03  COLLEGE-LOOKUP-ENTRY OCCURS 50 TIMES INDEXED BY CL-IDX.
+               05  CL-DEPT                 PIC X(6).
+               05  CL-COLLEGE              PIC X(25).
+       77  COLLEGE-LOOKUP-COUNT            PIC 99 VALUE ZERO.
+       01  COLLEGE-TOTALS-TABLE.
+           03  COLLEGE-TOTAL-ENTRY OCCURS 20 TIMES INDEXED BY CT-IDX.
+               05  CT-COLLEGE              PIC X(25).
+               05  CT-TOTAL                PIC 9(9)V99.
+       77  COLLEGE-TOTAL-COUNT             PIC 99 VALUE ZERO.
+       77  CURRENT-COLLEGE                 PIC X(25).
+       77  GRAND-TOTAL                     PIC 9(9)V99 VALUE IS ZERO.
+       77  RUN-DATE                        PIC 9(6).
+       01  RUN-DATE-DISPLAY.
+           03  RUN-DATE-MM                 PIC 99.
+           03  FILLER                      PIC X VALUE "/".
+           03  RUN-DATE-DD                 PIC 99.
+           03  FILLER                      PIC X VALUE "/".
+           03  RUN-DATE-YY                 PIC 99.
+       77  UNDERGRAD-RATE                  PIC 9(5)V99 VALUE IS ZERO.
+       77  GRAD-RATE                       PIC 9(5)V99 VALUE IS ZERO.
        77  SCH-COMP                        PIC 9(3).
        77  COURSE-TUITION                  PIC 9(5)V99 VALUE IS ZERO.
-       77  COLLEGE-TOTAL                   PIC 9(9)V99 VALUE IS ZERO.
        77  DEPARTMENT-TOTAL                PIC 9(9)V99 VALUE IS ZERO.
+       77  UG-DEPARTMENT-TOTAL             PIC 9(9)V99 VALUE IS ZERO.
+       77  GR-DEPARTMENT-TOTAL             PIC 9(9)V99 VALUE IS ZERO.
+       77  OVER-CAPACITY-COUNT             PIC 9(3) VALUE IS ZERO.
        77  FILE-STATUS                     PIC X(5)    VALUE IS "FULL".
            88  END-OF-FILE                 VALUE "EMPTY".
        77  LAST-DEPT                       PIC X(6).
+       77  COUNT-FILE-STATUS               PIC X(5)    VALUE IS "FULL".
+           88  COUNT-EOF                   VALUE "EMPTY".
+       77  UNSORTED-RECORD-COUNT           PIC 9(6) VALUE ZERO.
+       77  SORTED-RECORD-COUNT             PIC 9(6) VALUE ZERO.
 
        01  OUTPUT-LINE.
            03  ACADEMIC-UNIT               PIC X(25).
@@ -48,14 +103,102 @@
        010-MAIN.
            PERFORM 020-INITIALIZE.
            PERFORM 030-PROCESS-FILE.
+           PERFORM 043-WRITE-TUITION-SUMMARY.
            PERFORM 040-TIDY-UP.
            STOP RUN.
 
        020-INITIALIZE.
+           PERFORM 023-COUNT-UNSORTED.
+
            SORT SORT-FILE ON ASCENDING KEY DEPT-KEY
                USING CR-FILE-UNSORTED
                GIVING CR-FILE-SORTED.
+
+           PERFORM 024-COUNT-SORTED.
+           IF UNSORTED-RECORD-COUNT NOT EQUAL SORTED-RECORD-COUNT
+               DISPLAY "FATAL: SORT record count mismatch -- read "
+                   UNSORTED-RECORD-COUNT " registration records but "
+                   "wrote " SORTED-RECORD-COUNT " sorted records"
+               STOP RUN.
+
+           OPEN INPUT CR-FILE-SORTED.
+
+           OPEN INPUT RATE-FILE.
+           READ RATE-FILE INTO UNDERGRAD-RATE.
+           READ RATE-FILE INTO GRAD-RATE.
+           CLOSE RATE-FILE.
+
+           ACCEPT RUN-DATE FROM DATE.
+           MOVE RUN-DATE(3:2) TO RUN-DATE-MM.
+           MOVE RUN-DATE(5:2) TO RUN-DATE-DD.
+           MOVE RUN-DATE(1:2) TO RUN-DATE-YY.
+
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 021-WRITE-REPORT-HEADER.
+           PERFORM 022-LOAD-COLLEGE-LOOKUP.
+
+           DISPLAY "Enter C to also export totals as CSV "
+               "(TUITION-REPORT.csv), or press Enter to skip: ".
+           ACCEPT EXPORT-MODE.
+           IF CSV-EXPORT
+               OPEN OUTPUT CSV-REPORT-FILE
+               MOVE "ACADEMIC UNIT,TOTAL TUITION" TO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
+
+       023-COUNT-UNSORTED.
+           MOVE "FULL" TO COUNT-FILE-STATUS.
+           OPEN INPUT CR-FILE-UNSORTED.
+           READ CR-FILE-UNSORTED
+               AT END MOVE "EMPTY" TO COUNT-FILE-STATUS
+           END-READ.
+           PERFORM UNTIL COUNT-EOF
+               ADD 1 TO UNSORTED-RECORD-COUNT
+               READ CR-FILE-UNSORTED
+                   AT END MOVE "EMPTY" TO COUNT-FILE-STATUS
+               END-READ
+           END-PERFORM.
+           CLOSE CR-FILE-UNSORTED.
+
+       024-COUNT-SORTED.
+           MOVE "FULL" TO COUNT-FILE-STATUS.
            OPEN INPUT CR-FILE-SORTED.
+           READ CR-FILE-SORTED
+               AT END MOVE "EMPTY" TO COUNT-FILE-STATUS
+           END-READ.
+           PERFORM UNTIL COUNT-EOF
+               ADD 1 TO SORTED-RECORD-COUNT
+               READ CR-FILE-SORTED
+                   AT END MOVE "EMPTY" TO COUNT-FILE-STATUS
+               END-READ
+           END-PERFORM.
+           CLOSE CR-FILE-SORTED.
+
+       022-LOAD-COLLEGE-LOOKUP.
+           OPEN INPUT COLLEGE-FILE.
+           READ COLLEGE-FILE AT END MOVE "EMPTY" TO COLLEGE-FILE-STATUS.
+           PERFORM UNTIL COLLEGE-EOF
+               ADD 1 TO COLLEGE-LOOKUP-COUNT
+               MOVE CC-DEPT TO CL-DEPT(COLLEGE-LOOKUP-COUNT)
+               MOVE CC-COLLEGE TO CL-COLLEGE(COLLEGE-LOOKUP-COUNT)
+               READ COLLEGE-FILE
+                   AT END MOVE "EMPTY" TO COLLEGE-FILE-STATUS
+               END-READ
+           END-PERFORM.
+           CLOSE COLLEGE-FILE.
+
+       021-WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TUITION REPORT BY DEPARTMENT" DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "DEPARTMENT/COLLEGE           TOTAL TUITION"
+               TO REPORT-LINE.
+           WRITE REPORT-LINE.
 
        030-PROCESS-FILE.
            READ CR-FILE-SORTED, AT END MOVE "EMPTY" TO FILE-STATUS.
@@ -66,13 +209,16 @@
        035-PROCESS-RECORDS.
            MOVE SCH TO SCH-COMP.
            IF COURSE-PREFIX IS LESS THAN 5
-               MULTIPLY SCH-COMP BY 238.85 GIVING COURSE-TUITION
+               MULTIPLY SCH-COMP BY UNDERGRAD-RATE GIVING COURSE-TUITION
+               ADD COURSE-TUITION TO UG-DEPARTMENT-TOTAL
            ELSE
-               MULTIPLY SCH-COMP BY 496.50 GIVING COURSE-TUITION.
+               MULTIPLY SCH-COMP BY GRAD-RATE GIVING COURSE-TUITION
+               ADD COURSE-TUITION TO GR-DEPARTMENT-TOTAL.
            DISPLAY DEPT, "   ",
                COURSE-PREFIX, "   ", SCH, "   ", COURSE-TUITION.
-           ADD COURSE-TUITION TO COLLEGE-TOTAL.
            ADD COURSE-TUITION TO DEPARTMENT-TOTAL.
+           IF SEATS-ENROLLED IS GREATER THAN SEATS-AVAILABLE
+               ADD 1 TO OVER-CAPACITY-COUNT.
 
            READ CR-FILE-SORTED,
                AT END MOVE "EMPTY" TO FILE-STATUS
@@ -84,16 +230,97 @@
        038-DETAIL-DISPLAY.
            MOVE LAST-DEPT TO ACADEMIC-UNIT
            MOVE DEPARTMENT-TOTAL TO MONEY.
-           DISPLAY OUTPUT-LINE.
+           PERFORM 036-WRITE-OUTPUT-LINE.
+
+           MOVE "  UNDERGRADUATE" TO ACADEMIC-UNIT
+           MOVE UG-DEPARTMENT-TOTAL TO MONEY.
+           PERFORM 036-WRITE-OUTPUT-LINE.
+
+           MOVE "  GRADUATE" TO ACADEMIC-UNIT
+           MOVE GR-DEPARTMENT-TOTAL TO MONEY.
+           PERFORM 036-WRITE-OUTPUT-LINE.
+
+           IF OVER-CAPACITY-COUNT IS GREATER THAN ZERO
+               PERFORM 042-FLAG-OVER-CAPACITY.
+
+           PERFORM 037-ROLLUP-COLLEGE.
 
            MOVE DEPT TO LAST-DEPT.
            MOVE ZERO TO DEPARTMENT-TOTAL.
+           MOVE ZERO TO UG-DEPARTMENT-TOTAL.
+           MOVE ZERO TO GR-DEPARTMENT-TOTAL.
+           MOVE ZERO TO OVER-CAPACITY-COUNT.
+
+       037-ROLLUP-COLLEGE.
+           MOVE "UNKNOWN COLLEGE" TO CURRENT-COLLEGE.
+           SET CL-IDX TO 1.
+           SEARCH COLLEGE-LOOKUP-ENTRY VARYING CL-IDX
+               AT END CONTINUE
+               WHEN CL-DEPT(CL-IDX) EQUAL LAST-DEPT
+                   MOVE CL-COLLEGE(CL-IDX) TO CURRENT-COLLEGE
+           END-SEARCH.
+
+           SET CT-IDX TO 1.
+           SEARCH COLLEGE-TOTAL-ENTRY VARYING CT-IDX
+               AT END
+                   ADD 1 TO COLLEGE-TOTAL-COUNT
+                   SET CT-IDX TO COLLEGE-TOTAL-COUNT
+                   MOVE CURRENT-COLLEGE TO CT-COLLEGE(CT-IDX)
+                   MOVE DEPARTMENT-TOTAL TO CT-TOTAL(CT-IDX)
+               WHEN CT-COLLEGE(CT-IDX) EQUAL CURRENT-COLLEGE
+                   ADD DEPARTMENT-TOTAL TO CT-TOTAL(CT-IDX)
+           END-SEARCH.
+
+           ADD DEPARTMENT-TOTAL TO GRAND-TOTAL.
 
        039-FINAL-DISPLAY.
-           MOVE "COLLEGE OF ENGINEERING" TO ACADEMIC-UNIT
-           MOVE COLLEGE-TOTAL TO MONEY.
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+                   UNTIL CT-IDX GREATER THAN COLLEGE-TOTAL-COUNT
+               MOVE CT-COLLEGE(CT-IDX) TO ACADEMIC-UNIT
+               MOVE CT-TOTAL(CT-IDX) TO MONEY
+               PERFORM 036-WRITE-OUTPUT-LINE
+           END-PERFORM.
+
+           MOVE "ALL COLLEGES" TO ACADEMIC-UNIT
+           MOVE GRAND-TOTAL TO MONEY.
+           PERFORM 036-WRITE-OUTPUT-LINE.
+
+       042-FLAG-OVER-CAPACITY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "  ** " DELIMITED BY SIZE
+               LAST-DEPT DELIMITED BY SIZE
+               " HAS " DELIMITED BY SIZE
+               OVER-CAPACITY-COUNT DELIMITED BY SIZE
+               " SECTION(S) OVER CAPACITY **" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       036-WRITE-OUTPUT-LINE.
            DISPLAY OUTPUT-LINE.
+           MOVE OUTPUT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF CSV-EXPORT
+               STRING FUNCTION TRIM(ACADEMIC-UNIT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(MONEY) DELIMITED BY SIZE
+                   INTO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
+
+      *>    Drop the grand total to a small machine-readable extract
+      *>    so the end-of-term summary report can pick it up without
+      *>    having to reparse the edited-money TUITION-REPORT.txt.
+       043-WRITE-TUITION-SUMMARY.
+           OPEN OUTPUT TUITION-SUMMARY-FILE.
+           MOVE GRAND-TOTAL TO TUITION-SUMMARY-RECORD.
+           WRITE TUITION-SUMMARY-RECORD.
+           CLOSE TUITION-SUMMARY-FILE.
 
        040-TIDY-UP.
            CLOSE CR-FILE-SORTED.
+           CLOSE REPORT-FILE.
+           IF CSV-EXPORT
+               CLOSE CSV-REPORT-FILE
+           END-IF.
        END PROGRAM BY-DEPARTMENT.
