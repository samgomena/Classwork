@@ -11,15 +11,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT COURSES ASSIGN TO "COURSES.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COURSES-STATUS.
            SELECT COURSES-INDEXED ASSIGN TO "IndexedCourses"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS CRN OF STUDENT-RECORD-INDEXED
+               RECORD KEY IS CRN-TERM-KEY
+                   = CRN OF STUDENT-RECORD-INDEXED
+                   TERM-CODE OF STUDENT-RECORD-INDEXED
                ALTERNATE KEY IS DEPARTMENT-CODE
                    OF STUDENT-RECORD-INDEXED WITH DUPLICATES
                ALTERNATE KEY IS INSTRUCTOR-LAST
-                   OF STUDENT-RECORD-INDEXED WITH DUPLICATES.
+                   OF STUDENT-RECORD-INDEXED WITH DUPLICATES
+               FILE STATUS IS COURSES-INDEXED-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "RejectedCourses.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD COURSES.
@@ -27,27 +34,130 @@
        FD COURSES-INDEXED.
        COPY CoursesFormat REPLACING STUDENT-RECORD
            BY STUDENT-RECORD-INDEXED.
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD PIC X(206).
        WORKING-STORAGE SECTION.
-       77 FILE-STATUS PIC 9 VALUE IS 0.
+       77 EOF-FLAG PIC 9 VALUE IS 0.
            88 EOF VALUE IS 1.
+       77 COURSES-STATUS PIC X(2) VALUE "00".
+           88 COURSES-OK VALUE "00".
+       77 COURSES-INDEXED-STATUS PIC X(2) VALUE "00".
+           88 COURSES-INDEXED-OK VALUE "00".
+       77 EXCEPTION-FILE-STATUS PIC X(2) VALUE "00".
+           88 EXCEPTION-FILE-OK VALUE "00".
+       77 REJECTED-COUNT PIC 9(6) VALUE IS 0.
+       77 SOURCE-COUNT PIC 9(6) VALUE IS 0.
+       77 LOADED-COUNT PIC 9(6) VALUE IS 0.
+       77 BUILD-MODE PIC X VALUE "R".
+           88 MERGE-MODE VALUE "M", "m".
+       77 RECORD-VALID-FLAG PIC X VALUE "Y".
+           88 RECORD-IS-VALID VALUE "Y".
+       77 CFS-FILE-NAME PIC X(30) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Enter R for a full rebuild of IndexedCourses or "
+               "M to merge in COURSES.txt as a delta:".
+           ACCEPT BUILD-MODE.
+
+           IF NOT MERGE-MODE
+      *>        A full rebuild is identical to what PAIRING-7 does, so
+      *>        it's factored into one shared routine both call.
+               CALL "BUILD-INDEXED-COURSES" USING SOURCE-COUNT
+                   LOADED-COUNT REJECTED-COUNT
+               PERFORM REPORT-BUILD-RESULTS
+               STOP RUN.
+
            OPEN INPUT COURSES.
-           OPEN OUTPUT COURSES-INDEXED.
+           IF NOT COURSES-OK
+               DISPLAY "UNABLE TO OPEN COURSES.txt -- STATUS "
+                   COURSES-STATUS
+               STOP RUN.
+
+           OPEN I-O COURSES-INDEXED.
+           IF NOT COURSES-INDEXED-OK
+               DISPLAY "UNABLE TO OPEN IndexedCourses -- STATUS "
+                   COURSES-INDEXED-STATUS
+               STOP RUN.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF NOT EXCEPTION-FILE-OK
+               DISPLAY "UNABLE TO OPEN RejectedCourses.txt -- STATUS "
+                   EXCEPTION-FILE-STATUS
+               STOP RUN.
 
        *>  Read the header line in the file
-           READ COURSES AT END MOVE 1 TO FILE-STATUS.
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
        *>  Read the first record before we start processing it
        *>  in PROCESS-FILE
-           READ COURSES AT END MOVE 1 TO FILE-STATUS.
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
            PERFORM PROCESS-FILE UNTIL EOF.
+           PERFORM REPORT-BUILD-RESULTS.
            CLOSE COURSES-INDEXED.
            CLOSE COURSES.
+           CLOSE EXCEPTION-FILE.
            STOP RUN.
 
+       REPORT-BUILD-RESULTS.
+           IF REJECTED-COUNT IS GREATER THAN ZERO
+               DISPLAY REJECTED-COUNT
+                   " course record(s) rejected -- see "
+                   "RejectedCourses.txt".
+           IF SOURCE-COUNT NOT EQUAL LOADED-COUNT + REJECTED-COUNT
+               DISPLAY "RECONCILIATION MISMATCH: " SOURCE-COUNT
+                   " read from source, only " LOADED-COUNT
+                   " loaded and " REJECTED-COUNT " rejected".
+
        PROCESS-FILE.
-           WRITE STUDENT-RECORD-INDEXED FROM STUDENT-RECORD.
-           READ COURSES AT END MOVE 1 TO FILE-STATUS.
+           ADD 1 TO SOURCE-COUNT.
+           PERFORM MERGE-RECORD.
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+
+       MERGE-RECORD.
+      *>  Same master-roster check BUILD-INDEXED-COURSES applies on
+      *>  a full rebuild, so a bad department code or instructor
+      *>  name can't sneak in through the merge path either.
+           CALL "VALIDATE-COURSE-RECORD" USING
+               DEPARTMENT-CODE OF STUDENT-RECORD
+               INSTRUCTOR-LAST OF STUDENT-RECORD
+               INSTRUCTOR-FIRST OF STUDENT-RECORD
+               RECORD-VALID-FLAG.
+           IF NOT RECORD-IS-VALID
+               ADD 1 TO REJECTED-COUNT
+               MOVE STUDENT-RECORD TO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+           ELSE
+               MOVE CRN OF STUDENT-RECORD TO CRN OF
+                   STUDENT-RECORD-INDEXED
+               MOVE TERM-CODE OF STUDENT-RECORD TO TERM-CODE OF
+                   STUDENT-RECORD-INDEXED
+               READ COURSES-INDEXED KEY IS CRN-TERM-KEY
+                   INVALID KEY
+                       WRITE STUDENT-RECORD-INDEXED FROM STUDENT-RECORD
+                           INVALID KEY
+                               ADD 1 TO REJECTED-COUNT
+                               MOVE STUDENT-RECORD TO EXCEPTION-RECORD
+                               WRITE EXCEPTION-RECORD END-WRITE
+                           NOT INVALID KEY
+                               ADD 1 TO LOADED-COUNT
+                       END-WRITE
+                   NOT INVALID KEY
+                       MOVE STUDENT-RECORD TO STUDENT-RECORD-INDEXED
+                       REWRITE STUDENT-RECORD-INDEXED
+                           INVALID KEY
+                               ADD 1 TO REJECTED-COUNT
+                               MOVE STUDENT-RECORD TO EXCEPTION-RECORD
+                               WRITE EXCEPTION-RECORD END-WRITE
+                           NOT INVALID KEY
+                               ADD 1 TO LOADED-COUNT
+                       END-REWRITE
+               END-READ
+           END-IF.
 
        END PROGRAM ASSIGNMENT-4.
 
