@@ -12,122 +12,336 @@
        SELECT COURSES-INDEXED ASSIGN TO "IndexedCourses"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS CRN OF STUDENT-RECORD-INDEXED
+           RECORD KEY IS CRN-TERM-KEY
+                   = CRN OF STUDENT-RECORD-INDEXED
+                   TERM-CODE OF STUDENT-RECORD-INDEXED
            ALTERNATE KEY IS DEPARTMENT-CODE
                OF STUDENT-RECORD-INDEXED WITH DUPLICATES
            ALTERNATE KEY IS INSTRUCTOR-LAST
                OF STUDENT-RECORD-INDEXED WITH DUPLICATES
            FILE STATUS IS FILE-STATUS.
+       SELECT AUDIT-FILE ASSIGN TO "AuditTrail.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD COURSES-INDEXED.
        COPY CoursesFormat REPLACING STUDENT-RECORD
                BY STUDENT-RECORD-INDEXED.
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           03 AUDIT-DATE           PIC 9(6).
+           03 FILLER               PIC X VALUE SPACE.
+           03 AUDIT-ACTION         PIC X(6).
+           03 FILLER               PIC X VALUE SPACE.
+           03 AUDIT-CRN            PIC 9(5).
+           03 FILLER               PIC X VALUE SPACE.
+           03 AUDIT-FIELD-NAME     PIC X(16).
+           03 FILLER               PIC X VALUE SPACE.
+           03 AUDIT-OLD-VALUE      PIC X(20).
+           03 FILLER               PIC X VALUE SPACE.
+           03 AUDIT-NEW-VALUE      PIC X(20).
+           03 FILLER               PIC X VALUE SPACE.
+           03 AUDIT-DETAIL         PIC X(40).
        WORKING-STORAGE SECTION.
-       77 INPUT-STRING PIC X(20).
        77 INPUT-INSTRUCTOR-LAST PIC X(16).
        77 INPUT-DEPARTMENT-CODE PIC X(6).
        77 NEW-INSTRUCTOR-FIRST PIC X(16).
        77 NEW-INSTRUCTOR-LAST PIC X(16).
+       77 OLD-INSTRUCTOR-FIRST PIC X(16).
+       77 OLD-INSTRUCTOR-LAST PIC X(16).
+       77 OLD-DEPARTMENT-CODE PIC X(6).
+       77 OLD-COURSE-DAY PIC X(3).
+       77 OLD-COURSE-TIME PIC X(9).
+       77 OLD-SCH PIC X(3).
        77 CONFIRM-DELETE PIC X.
        77 ACTION PIC X.
        77 LIST-ACTION PIC X.
+       77 NEW-CRN PIC 9(5).
+       77 PAGE-LINE-COUNT PIC 99 VALUE 0.
+       77 CONTINUE-PAGING PIC X VALUE "Y".
        77 FILE-STATUS PIC X(2).
            88 NO-MORE-MATCHES VALUE "46".
+       77 CFS-FILE-NAME PIC X(30) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN I-O COURSES-INDEXED.
-           DISPLAY "Enter an action (V, U, D, L [I/D]) and a CRN "
-               "or search term:".
-           ACCEPT INPUT-STRING.
+           OPEN EXTEND AUDIT-FILE.
+           DISPLAY "Enter an action (V, U, D, A, L): ".
+           ACCEPT ACTION.
 
-           MOVE INPUT-STRING(1:2) TO ACTION.
-           MOVE INPUT-STRING(3:7) TO CRN.
-
-           IF ACTION EQUALS "V" OR "v" THEN
+           IF ACTION = "V" OR "v" THEN
+               DISPLAY "CRN: "
+               ACCEPT CRN
+               DISPLAY "TERM CODE: "
+               ACCEPT TERM-CODE
                PERFORM VIEW-CONTENTS.
 
-           IF ACTION EQUALS "U" OR "u" THEN
+           IF ACTION = "U" OR "u" THEN
+               DISPLAY "CRN: "
+               ACCEPT CRN
+               DISPLAY "TERM CODE: "
+               ACCEPT TERM-CODE
                PERFORM UPDATE-CONTENTS.
 
-           IF ACTION EQUALS "D" OR "d" THEN
+           IF ACTION = "D" OR "d" THEN
+               DISPLAY "CRN: "
+               ACCEPT CRN
+               DISPLAY "TERM CODE: "
+               ACCEPT TERM-CODE
                PERFORM DELETE-CONTENTS.
 
-           IF ACTION EQUALS "L" OR "l"
-               MOVE INPUT-STRING(3:4) TO LIST-ACTION
+           IF ACTION = "A" OR "a" THEN
+               PERFORM ADD-CONTENTS.
+
+           IF ACTION = "L" OR "l"
+               DISPLAY "List by instructor, department, or all "
+                   "(I/D/A): "
+               ACCEPT LIST-ACTION
 
-               IF LIST-ACTION EQUALS "I" OR "i"
-                   MOVE INPUT-STRING(5:) TO INSTRUCTOR-LAST
+               IF LIST-ACTION = "I" OR "i"
+                   DISPLAY "INSTRUCTOR LAST NAME: "
+                   ACCEPT INSTRUCTOR-LAST
                    PERFORM LIST-INSTRUCTOR
                END-IF
 
-               IF LIST-ACTION EQUALS "D" OR "d"
-                   MOVE INPUT-STRING(5:10) TO DEPARTMENT-CODE
+               IF LIST-ACTION = "D" OR "d"
+                   DISPLAY "DEPARTMENT CODE: "
+                   ACCEPT DEPARTMENT-CODE
                    PERFORM LIST-DEPARTMENT
                END-IF
+
+               IF LIST-ACTION = "A" OR "a"
+                   PERFORM LIST-ALL
+               END-IF
            END-IF.
 
            CLOSE COURSES-INDEXED.
+           CLOSE AUDIT-FILE.
            STOP RUN.
 
+       WRITE-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE.
+           MOVE CRN TO AUDIT-CRN.
+           WRITE AUDIT-RECORD.
+
        VIEW-CONTENTS.
-           READ COURSES-INDEXED KEY IS CRN
-               INVALID KEY 
+           READ COURSES-INDEXED KEY IS CRN-TERM-KEY
+               INVALID KEY
                    DISPLAY "INVALID KEY: " CRN
-               NOT INVALID KEY 
-                   DISPLAY STUDENT-RECORD-INDEXED.
-       
+               NOT INVALID KEY
+                   IF SECTION-DELETED OF STUDENT-RECORD-INDEXED
+                       DISPLAY "INVALID KEY: " CRN
+                   ELSE
+                       DISPLAY STUDENT-RECORD-INDEXED
+                       PERFORM DISPLAY-ENROLLMENT-STATUS
+                   END-IF.
+
+       DISPLAY-ENROLLMENT-STATUS.
+           DISPLAY "SEATS: " SEATS-ENROLLED OF STUDENT-RECORD-INDEXED
+               " OF " SEATS-AVAILABLE OF STUDENT-RECORD-INDEXED.
+           IF SEATS-ENROLLED OF STUDENT-RECORD-INDEXED IS GREATER THAN
+                   SEATS-AVAILABLE OF STUDENT-RECORD-INDEXED
+               DISPLAY "STATUS: WAITLISTED -- SECTION IS OVER CAPACITY"
+           END-IF.
+
        UPDATE-CONTENTS.
-           READ COURSES-INDEXED KEY IS CRN
-               INVALID KEY 
+           READ COURSES-INDEXED KEY IS CRN-TERM-KEY
+               INVALID KEY
                    DISPLAY "INVALID KEY: " CRN
                NOT INVALID KEY
-                   DISPLAY STUDENT-RECORD-INDEXED.
-               DISPLAY "NEW NAME INSTRUCTOR FIRST NAME: ".
-               ACCEPT NEW-INSTRUCTOR-FIRST.
-               DISPLAY "NEW NAME INSTRUCTOR LAST NAME: ".
-               ACCEPT NEW-INSTRUCTOR-LAST.
+                   IF SECTION-DELETED OF STUDENT-RECORD-INDEXED
+                       DISPLAY "INVALID KEY: " CRN
+                   ELSE
+                   DISPLAY STUDENT-RECORD-INDEXED
+      *>            Capture every field's pre-change value before any
+      *>            ACCEPT can overwrite it in place, so the audit
+      *>            trail has a true before/after pair to write once
+      *>            the update is committed.
+                   MOVE INSTRUCTOR-FIRST TO OLD-INSTRUCTOR-FIRST
+                   MOVE INSTRUCTOR-LAST TO OLD-INSTRUCTOR-LAST
+                   MOVE DEPARTMENT-CODE TO OLD-DEPARTMENT-CODE
+                   MOVE COURSE-DAY TO OLD-COURSE-DAY
+                   MOVE COURSE-TIME TO OLD-COURSE-TIME
+                   MOVE SCH TO OLD-SCH
+
+                   DISPLAY "NEW INSTRUCTOR FIRST NAME: "
+                   ACCEPT NEW-INSTRUCTOR-FIRST
+                   DISPLAY "NEW INSTRUCTOR LAST NAME: "
+                   ACCEPT NEW-INSTRUCTOR-LAST
+                   DISPLAY "NEW DEPARTMENT CODE: "
+                   ACCEPT DEPARTMENT-CODE
+                   DISPLAY "NEW COURSE DAY: "
+                   ACCEPT COURSE-DAY
+                   DISPLAY "NEW COURSE TIME: "
+                   ACCEPT COURSE-TIME
+                   DISPLAY "NEW SCH: "
+                   ACCEPT SCH
+
+                   MOVE NEW-INSTRUCTOR-FIRST TO INSTRUCTOR-FIRST
+                   MOVE NEW-INSTRUCTOR-LAST TO INSTRUCTOR-LAST
 
-               MOVE NEW-INSTRUCTOR-FIRST TO INSTRUCTOR-FIRST.
-               MOVE NEW-INSTRUCTOR-LAST TO INSTRUCTOR-LAST.
+                   REWRITE STUDENT-RECORD-INDEXED
+                   DISPLAY STUDENT-RECORD-INDEXED
+                   MOVE "UPDATE" TO AUDIT-ACTION
+                   MOVE "FIELD CHANGED" TO AUDIT-DETAIL
+                   PERFORM WRITE-FIELD-AUDIT-IF-CHANGED
+                   END-IF.
+
+      *>    One audit record per field that actually changed, each
+      *>    carrying its own field-name/old-value/new-value so the
+      *>    trail shows exactly what an update did rather than a
+      *>    single catch-all line.
+       WRITE-FIELD-AUDIT-IF-CHANGED.
+           IF OLD-INSTRUCTOR-FIRST NOT = INSTRUCTOR-FIRST
+               MOVE "INSTRUCTOR-FIRST" TO AUDIT-FIELD-NAME
+               MOVE OLD-INSTRUCTOR-FIRST TO AUDIT-OLD-VALUE
+               MOVE INSTRUCTOR-FIRST TO AUDIT-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           IF OLD-INSTRUCTOR-LAST NOT = INSTRUCTOR-LAST
+               MOVE "INSTRUCTOR-LAST" TO AUDIT-FIELD-NAME
+               MOVE OLD-INSTRUCTOR-LAST TO AUDIT-OLD-VALUE
+               MOVE INSTRUCTOR-LAST TO AUDIT-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           IF OLD-DEPARTMENT-CODE NOT = DEPARTMENT-CODE
+               MOVE "DEPARTMENT-CODE" TO AUDIT-FIELD-NAME
+               MOVE OLD-DEPARTMENT-CODE TO AUDIT-OLD-VALUE
+               MOVE DEPARTMENT-CODE TO AUDIT-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           IF OLD-COURSE-DAY NOT = COURSE-DAY
+               MOVE "COURSE-DAY" TO AUDIT-FIELD-NAME
+               MOVE OLD-COURSE-DAY TO AUDIT-OLD-VALUE
+               MOVE COURSE-DAY TO AUDIT-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           IF OLD-COURSE-TIME NOT = COURSE-TIME
+               MOVE "COURSE-TIME" TO AUDIT-FIELD-NAME
+               MOVE OLD-COURSE-TIME TO AUDIT-OLD-VALUE
+               MOVE COURSE-TIME TO AUDIT-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+           IF OLD-SCH NOT = SCH
+               MOVE "SCH" TO AUDIT-FIELD-NAME
+               MOVE OLD-SCH TO AUDIT-OLD-VALUE
+               MOVE SCH TO AUDIT-NEW-VALUE
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
 
-               REWRITE STUDENT-RECORD-INDEXED.
-               READ COURSES-INDEXED KEY IS CRN.
-               DISPLAY STUDENT-RECORD-INDEXED.
+       LIST-ALL.
+           MOVE 0 TO PAGE-LINE-COUNT.
+           MOVE "Y" TO CONTINUE-PAGING.
+           MOVE ZEROS TO CRN.
+           MOVE ZEROS TO TERM-CODE.
+           START COURSES-INDEXED KEY IS GREATER THAN OR EQUAL
+                   CRN-TERM-KEY
+               INVALID KEY
+                   DISPLAY "NO SECTIONS ON FILE"
+                   MOVE "46" TO FILE-STATUS
+           END-START.
+
+           PERFORM UNTIL NO-MORE-MATCHES
+               READ COURSES-INDEXED NEXT RECORD
+                   AT END MOVE "46" TO FILE-STATUS
+               END-READ
+               MOVE "IndexedCourses" TO CFS-FILE-NAME
+               CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME
+                   FILE-STATUS
+               IF NOT NO-MORE-MATCHES
+                   AND NOT SECTION-DELETED OF STUDENT-RECORD-INDEXED
+                   DISPLAY STUDENT-RECORD-INDEXED
+                   ADD 1 TO PAGE-LINE-COUNT
+                   IF PAGE-LINE-COUNT >= 10
+                       DISPLAY "-- MORE? (Y/N) --"
+                       ACCEPT CONTINUE-PAGING
+                       MOVE 0 TO PAGE-LINE-COUNT
+                       IF CONTINUE-PAGING NOT = "Y" AND
+                               CONTINUE-PAGING NOT = "y"
+                           MOVE "46" TO FILE-STATUS
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
 
        DELETE-CONTENTS.
-           READ COURSES-INDEXED KEY IS CRN
-               INVALID KEY 
+           READ COURSES-INDEXED KEY IS CRN-TERM-KEY
+               INVALID KEY
                    DISPLAY "INVALID KEY: " CRN
                NOT INVALID KEY
                    DISPLAY STUDENT-RECORD-INDEXED.
                DISPLAY "ARE YOU SURE YOU WANT TO DELETE? (Y/N)".
                ACCEPT CONFIRM-DELETE.
-               
-               IF CONFIRM-DELETE EQUALS "Y" OR "y" THEN
-                   DELETE COURSES-INDEXED 
-                       INVALID KEY 
+
+               IF CONFIRM-DELETE = "Y" OR "y" THEN
+                   MOVE "D" TO DELETED-FLAG OF STUDENT-RECORD-INDEXED
+                   REWRITE STUDENT-RECORD-INDEXED
+                       INVALID KEY
                            DISPLAY "INVALID KEY: " CRN
-                       NOT INVALID KEY 
-                           DISPLAY "SUCCESSFULLY DELETED ENTRY".
+                       NOT INVALID KEY
+                           DISPLAY "SUCCESSFULLY DELETED ENTRY"
+                           MOVE "DELETE" TO AUDIT-ACTION
+                           MOVE "DELETED-FLAG" TO AUDIT-FIELD-NAME
+                           MOVE SPACE TO AUDIT-OLD-VALUE
+                           MOVE "D" TO AUDIT-NEW-VALUE
+                           MOVE "SECTION REMOVED" TO AUDIT-DETAIL
+                           PERFORM WRITE-AUDIT-RECORD.
+
+       ADD-CONTENTS.
+           DISPLAY "NEW CRN: ".
+           ACCEPT NEW-CRN.
+           MOVE NEW-CRN TO CRN.
+           DISPLAY "TERM CODE: ".
+           ACCEPT TERM-CODE.
+           DISPLAY "NEW DEPARTMENT CODE: ".
+           ACCEPT DEPARTMENT-CODE.
+           DISPLAY "NEW INSTRUCTOR FIRST NAME: ".
+           ACCEPT INSTRUCTOR-FIRST.
+           DISPLAY "NEW INSTRUCTOR LAST NAME: ".
+           ACCEPT INSTRUCTOR-LAST.
+           DISPLAY "NEW COURSE DAY: ".
+           ACCEPT COURSE-DAY.
+           DISPLAY "NEW COURSE TIME: ".
+           ACCEPT COURSE-TIME.
+           DISPLAY "NEW SCH: ".
+           ACCEPT SCH.
+           DISPLAY "NEW ROOM NUMBER: ".
+           ACCEPT ROOM-NUMBER.
+           DISPLAY "NEW SEATS AVAILABLE: ".
+           ACCEPT SEATS-AVAILABLE.
+           MOVE ZERO TO SEATS-ENROLLED.
+           MOVE SPACE TO DELETED-FLAG OF STUDENT-RECORD-INDEXED.
+
+           WRITE STUDENT-RECORD-INDEXED
+               INVALID KEY
+                   DISPLAY "COULD NOT ADD SECTION -- CRN " CRN
+                       " ALREADY EXISTS"
+               NOT INVALID KEY
+                   DISPLAY "SECTION ADDED"
+                   DISPLAY STUDENT-RECORD-INDEXED
+           END-WRITE.
 
        LIST-INSTRUCTOR.
            READ COURSES-INDEXED KEY IS INSTRUCTOR-LAST
-               INVALID KEY 
-                   DISPLAY "INVALID INSTRUCTOR LAST NAME: " 
+               INVALID KEY
+                   DISPLAY "INVALID INSTRUCTOR LAST NAME: "
                        INSTRUCTOR-LAST
-               NOT INVALID KEY 
-                   DISPLAY STUDENT-RECORD-INDEXED.
+               NOT INVALID KEY
+                   IF NOT SECTION-DELETED OF STUDENT-RECORD-INDEXED
+                       DISPLAY STUDENT-RECORD-INDEXED
+                   END-IF.
 
            MOVE INSTRUCTOR-LAST TO INPUT-INSTRUCTOR-LAST.
            READ COURSES-INDEXED KEY IS INSTRUCTOR-LAST
-               INVALID KEY 
-                   DISPLAY "INVALID INSTRUCTOR LAST NAME: " 
+               INVALID KEY
+                   DISPLAY "INVALID INSTRUCTOR LAST NAME: "
                        INSTRUCTOR-LAST
-               NOT INVALID KEY 
+               NOT INVALID KEY
                    PERFORM UNTIL NO-MORE-MATCHES
-                       DISPLAY STUDENT-RECORD-INDEXED
-                       READ COURSES-INDEXED 
+                       IF NOT SECTION-DELETED OF STUDENT-RECORD-INDEXED
+                           DISPLAY STUDENT-RECORD-INDEXED
+                       END-IF
+                       READ COURSES-INDEXED
                            AT END MOVE "46" TO FILE-STATUS
                        END-READ
                        IF INPUT-INSTRUCTOR-LAST <> INSTRUCTOR-LAST
@@ -138,19 +352,23 @@
 
        LIST-DEPARTMENT.
            READ COURSES-INDEXED KEY IS DEPARTMENT-CODE
-               INVALID KEY 
+               INVALID KEY
                    DISPLAY "INVALID DEPARTMENT CODE: " DEPARTMENT-CODE
-               NOT INVALID KEY 
-                   DISPLAY STUDENT-RECORD-INDEXED.
+               NOT INVALID KEY
+                   IF NOT SECTION-DELETED OF STUDENT-RECORD-INDEXED
+                       DISPLAY STUDENT-RECORD-INDEXED
+                   END-IF.
 
            MOVE DEPARTMENT-CODE TO INPUT-DEPARTMENT-CODE.
            READ COURSES-INDEXED KEY IS DEPARTMENT-CODE
-               INVALID KEY 
+               INVALID KEY
                    DISPLAY "INVALID DEPARTMENT CODE: " DEPARTMENT-CODE
-               NOT INVALID KEY 
+               NOT INVALID KEY
                    PERFORM UNTIL NO-MORE-MATCHES
-                       DISPLAY STUDENT-RECORD-INDEXED
-                       READ COURSES-INDEXED 
+                       IF NOT SECTION-DELETED OF STUDENT-RECORD-INDEXED
+                           DISPLAY STUDENT-RECORD-INDEXED
+                       END-IF
+                       READ COURSES-INDEXED
                            AT END MOVE "46" TO FILE-STATUS
                        END-READ
                        IF INPUT-DEPARTMENT-CODE <> DEPARTMENT-CODE
