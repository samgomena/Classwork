@@ -12,15 +12,25 @@
        FILE-CONTROL.
            SELECT COURSES ASSIGN TO "COURSES.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCHEDULE-REPORT-FILE ASSIGN TO "ScheduleReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-REPORT-FILE ASSIGN TO "ScheduleReport.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCHEDULE-SUMMARY-FILE ASSIGN TO "ScheduleSummary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD COURSES.
-       01 COURSE-RECORD.
-           03 FILLER PIC X(164).
-           03 COURSE-DAY PIC X(3).
-           03 COURSE-TIME PIC X(9).
-           03 FILLER PIC X(30).
+       COPY CoursesFormat.
+       FD SCHEDULE-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+       FD CSV-REPORT-FILE.
+       01 CSV-LINE PIC X(80).
+       FD SCHEDULE-SUMMARY-FILE.
+       01 SCHEDULE-SUMMARY-RECORD PIC 9(5).
        WORKING-STORAGE SECTION.
+       77 EXPORT-MODE PIC X VALUE "N".
+           88 CSV-EXPORT VALUE "C", "c".
        01 MON-SCHED.
            03 MB1 PIC 99 VALUE IS 0.
            03 MB2 PIC 99 VALUE IS 0.
@@ -29,11 +39,13 @@
            03 MB5 PIC 99 VALUE IS 0.
            03 MB6 PIC 99 VALUE IS 0.
            03 MB7 PIC 99 VALUE IS 0.
+           03 MB8 PIC 99 VALUE IS 0.
        01 TUE-SCHED.
            03 TB1 PIC 99 VALUE IS 0.
            03 TB2 PIC 99 VALUE IS 0.
            03 TB3 PIC 99 VALUE IS 0.
            03 TB4 PIC 99 VALUE IS 0.
+           03 TB5 PIC 99 VALUE IS 0.
        01 WED-SCHED.
            03 WB1 PIC 99 VALUE IS 0.
            03 WB2 PIC 99 VALUE IS 0.
@@ -42,11 +54,13 @@
            03 WB5 PIC 99 VALUE IS 0.
            03 WB6 PIC 99 VALUE IS 0.
            03 WB7 PIC 99 VALUE IS 0.
+           03 WB8 PIC 99 VALUE IS 0.
        01 THU-SCHED.
            03 RB1 PIC 99 VALUE IS 0.
            03 RB2 PIC 99 VALUE IS 0.
            03 RB3 PIC 99 VALUE IS 0.
            03 RB4 PIC 99 VALUE IS 0.
+           03 RB5 PIC 99 VALUE IS 0.
        01 FRI-SCHED.
            03 FB1 PIC 99 VALUE IS 0.
            03 FB2 PIC 99 VALUE IS 0.
@@ -55,7 +69,26 @@
            03 FB5 PIC 99 VALUE IS 0.
            03 FB6 PIC 99 VALUE IS 0.
            03 FB7 PIC 99 VALUE IS 0.
-       
+           03 FB8 PIC 99 VALUE IS 0.
+       01 SAT-SCHED.
+           03 SB1 PIC 99 VALUE IS 0.
+           03 SB2 PIC 99 VALUE IS 0.
+           03 SB3 PIC 99 VALUE IS 0.
+           03 SB4 PIC 99 VALUE IS 0.
+           03 SB5 PIC 99 VALUE IS 0.
+           03 SB6 PIC 99 VALUE IS 0.
+           03 SB7 PIC 99 VALUE IS 0.
+           03 SB8 PIC 99 VALUE IS 0.
+       01 SUN-SCHED.
+           03 UB1 PIC 99 VALUE IS 0.
+           03 UB2 PIC 99 VALUE IS 0.
+           03 UB3 PIC 99 VALUE IS 0.
+           03 UB4 PIC 99 VALUE IS 0.
+           03 UB5 PIC 99 VALUE IS 0.
+           03 UB6 PIC 99 VALUE IS 0.
+           03 UB7 PIC 99 VALUE IS 0.
+           03 UB8 PIC 99 VALUE IS 0.
+
        77 DAY-ONE PIC X.
        77 DAY-TWO PIC X.
        77 TIME-SLOT PIC X(7).
@@ -63,9 +96,53 @@
        77 GRID-TIME PIC XXX.
        77 FILE-STATUS PIC 9 VALUE IS 0.
            88 EOF VALUE IS 1.
+
+       77 TOTAL-SECTIONS PIC 9(5) VALUE IS 0.
+       77 TOTAL-ROOMS PIC 999 VALUE IS 0.
+       77 BUCKET-LABEL PIC X(16).
+       77 BUCKET-COUNT PIC 99.
+       77 UTIL-PCT PIC ZZ9.
+       77 RUN-TERM-CODE PIC X(6) VALUE SPACES.
+       77 RUN-DATE PIC 9(6).
+       01 RUN-DATE-DISPLAY.
+           03 RUN-DATE-MM PIC 99.
+           03 FILLER PIC X VALUE "/".
+           03 RUN-DATE-DD PIC 99.
+           03 FILLER PIC X VALUE "/".
+           03 RUN-DATE-YY PIC 99.
+
+       77 ROOM-COUNT PIC 9(4) VALUE IS 0.
+       01 ROOM-SCHED-TABLE.
+           03 ROOM-SCHED-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON ROOM-COUNT
+                   INDEXED BY RM-IDX.
+               05 RM-ROOM PIC X(6).
+               05 RM-SLOT PIC X(7).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Enter the term code for this run (e.g. 202680):".
+           ACCEPT RUN-TERM-CODE.
+
+           DISPLAY "Enter total classrooms available for scheduling: ".
+           ACCEPT TOTAL-ROOMS.
+
+           DISPLAY "Enter C to also export bucket counts as CSV "
+               "(ScheduleReport.csv), or press Enter to skip: ".
+           ACCEPT EXPORT-MODE.
+
+           ACCEPT RUN-DATE FROM DATE.
+           MOVE RUN-DATE(3:2) TO RUN-DATE-MM.
+           MOVE RUN-DATE(5:2) TO RUN-DATE-DD.
+           MOVE RUN-DATE(1:2) TO RUN-DATE-YY.
+
            OPEN INPUT COURSES.
+           OPEN OUTPUT SCHEDULE-REPORT-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           IF CSV-EXPORT
+               OPEN OUTPUT CSV-REPORT-FILE
+               MOVE "TIME SLOT,COUNT,PERCENT OF ROOMS" TO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
        *>  Read the header line in the file
            READ COURSES AT END MOVE 1 TO FILE-STATUS.
        *>  Read the first record before we start processing it
@@ -73,14 +150,24 @@
            READ COURSES AT END MOVE 1 TO FILE-STATUS.
            PERFORM PROCESS-FILE UNTIL EOF.
            PERFORM DISPLAY-RESULTS.
+           PERFORM WRITE-SCHEDULE-SUMMARY.
            CLOSE COURSES.
+           CLOSE SCHEDULE-REPORT-FILE.
+           IF CSV-EXPORT
+               CLOSE CSV-REPORT-FILE
+           END-IF.
            STOP RUN.
 
        PROCESS-FILE.
-      *>    Ignore courses that don't have a day assigned to them 
-      *>    or start after 4:00 PM (1600)
-           IF COURSE-DAY IS NOT EQUAL TO " " AND COURSE-TIME(1:4) 
-               IS LESS THAN 1600 THEN
+      *>    Ignore courses that don't have a day assigned to them, and
+      *>    cancelled sections, the same soft-delete convention
+      *>    ASSIGNMENT-4 PART 2 and INSTRUCTOR-LOAD apply before
+      *>    counting or displaying a section.
+      *>    Evening sections (starting at or after 4:00 PM) fall into
+      *>    each day's B8/B5 evening bucket instead of being dropped.
+           IF COURSE-DAY IS NOT EQUAL TO " "
+                   AND NOT SECTION-DELETED THEN
+               ADD 1 TO TOTAL-SECTIONS
 
                MOVE COURSE-DAY(1:1) TO DAY-ONE
                MOVE COURSE-DAY(2:2) TO DAY-TWO
@@ -121,6 +208,7 @@
            READ COURSES AT END MOVE 1 TO FILE-STATUS.
 
        INCREMENT-BUCKETS.
+           PERFORM CHECK-ROOM-CONFLICT.
            EVALUATE TIME-SLOT
                WHEN "MB1" ADD 1 TO MB1
                WHEN "MB2" ADD 1 TO MB2
@@ -129,11 +217,13 @@
                WHEN "MB5" ADD 1 TO MB5
                WHEN "MB6" ADD 1 TO MB6
                WHEN "MB7" ADD 1 TO MB7
-       
+               WHEN "MB8" ADD 1 TO MB8
+
                WHEN "TB1" ADD 1 TO TB1
                WHEN "TB2" ADD 1 TO TB2
                WHEN "TB3" ADD 1 TO TB3
                WHEN "TB4" ADD 1 TO TB4
+               WHEN "TB5" ADD 1 TO TB5
 
                WHEN "WB1" ADD 1 TO WB1
                WHEN "WB2" ADD 1 TO WB2
@@ -142,11 +232,13 @@
                WHEN "WB5" ADD 1 TO WB5
                WHEN "WB6" ADD 1 TO WB6
                WHEN "WB7" ADD 1 TO WB7
+               WHEN "WB8" ADD 1 TO WB8
 
                WHEN "RB1" ADD 1 TO RB1
                WHEN "RB2" ADD 1 TO RB2
                WHEN "RB3" ADD 1 TO RB3
                WHEN "RB4" ADD 1 TO RB4
+               WHEN "RB5" ADD 1 TO RB5
 
                WHEN "FB1" ADD 1 TO FB1
                WHEN "FB2" ADD 1 TO FB2
@@ -155,195 +247,274 @@
                WHEN "FB5" ADD 1 TO FB5
                WHEN "FB6" ADD 1 TO FB6
                WHEN "FB7" ADD 1 TO FB7
+               WHEN "FB8" ADD 1 TO FB8
+
+               WHEN "SB1" ADD 1 TO SB1
+               WHEN "SB2" ADD 1 TO SB2
+               WHEN "SB3" ADD 1 TO SB3
+               WHEN "SB4" ADD 1 TO SB4
+               WHEN "SB5" ADD 1 TO SB5
+               WHEN "SB6" ADD 1 TO SB6
+               WHEN "SB7" ADD 1 TO SB7
+               WHEN "SB8" ADD 1 TO SB8
+
+               WHEN "UB1" ADD 1 TO UB1
+               WHEN "UB2" ADD 1 TO UB2
+               WHEN "UB3" ADD 1 TO UB3
+               WHEN "UB4" ADD 1 TO UB4
+               WHEN "UB5" ADD 1 TO UB5
+               WHEN "UB6" ADD 1 TO UB6
+               WHEN "UB7" ADD 1 TO UB7
+               WHEN "UB8" ADD 1 TO UB8
            END-EVALUATE.
 
+      *>    Flag two sections sharing a room in the same time-slot
+      *>    bucket instead of letting the room double-booking hide
+      *>    inside a bucket's raw count.
+       CHECK-ROOM-CONFLICT.
+           IF ROOM-NUMBER IS EQUAL TO SPACES
+               GO TO CHECK-ROOM-CONFLICT-EXIT.
+           SET RM-IDX TO 1.
+           SEARCH ROOM-SCHED-ENTRY VARYING RM-IDX
+               AT END NEXT SENTENCE
+               WHEN RM-ROOM(RM-IDX) IS EQUAL TO ROOM-NUMBER
+                       AND RM-SLOT(RM-IDX) IS EQUAL TO TIME-SLOT
+                   DISPLAY "ROOM CONFLICT: " ROOM-NUMBER
+                       " DOUBLE-BOOKED IN SLOT " TIME-SLOT
+           END-SEARCH.
+           IF ROOM-COUNT IS LESS THAN 500
+               ADD 1 TO ROOM-COUNT
+               MOVE ROOM-NUMBER TO RM-ROOM(ROOM-COUNT)
+               MOVE TIME-SLOT TO RM-SLOT(ROOM-COUNT).
+       CHECK-ROOM-CONFLICT-EXIT.
+           EXIT.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "SCHEDULE REPORT   TERM: " DELIMITED BY SIZE
+               RUN-TERM-CODE DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
        DISPLAY-RESULTS.
-           DISPLAY "MON 0745-0850: " MB1.
-           DISPLAY "MON 0900-1005: " MB2.
-           DISPLAY "MON 1015-1120: " MB3.
-           DISPLAY "MON 1130-1235: " MB4.
-           DISPLAY "MON 1245-1350: " MB5.
-           DISPLAY "MON 1400-1505: " MB6.
-           DISPLAY "MON 1515-1620: " MB7.
-
-           DISPLAY " "
-
-           DISPLAY "TUE 0800-0950: " TB1.
-           DISPLAY "TUE 1000-1150: " TB2.
-           DISPLAY "TUE 1200-1350: " TB3.
-           DISPLAY "TUE 1400-1550: " TB4.
-
-           DISPLAY " "
-
-           DISPLAY "WED 0745-0850: " WB1.
-           DISPLAY "WED 0900-1005: " WB2.
-           DISPLAY "WED 1015-1120: " WB3.
-           DISPLAY "WED 1130-1235: " WB4.
-           DISPLAY "WED 1245-1350: " WB5.
-           DISPLAY "WED 1400-1505: " WB6.
-           DISPLAY "WED 1515-1620: " WB7.
-
-           DISPLAY " "
-
-           DISPLAY "THU 0800-0950: " RB1.
-           DISPLAY "THU 1000-1150: " RB2.
-           DISPLAY "THU 1200-1350: " RB3.
-           DISPLAY "THU 1400-1550: " RB4.
-           
-           DISPLAY " "
-
-           DISPLAY "FRI 0745-0850: " FB1.
-           DISPLAY "FRI 0900-1005: " FB2.
-           DISPLAY "FRI 1015-1120: " FB3.
-           DISPLAY "FRI 1130-1235: " FB4.
-           DISPLAY "FRI 1245-1350: " FB5.
-           DISPLAY "FRI 1400-1505: " FB6.
-           DISPLAY "FRI 1515-1620: " FB7.
+           MOVE "MON 0745-0850: " TO BUCKET-LABEL.
+           MOVE MB1 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "MON 0900-1005: " TO BUCKET-LABEL.
+           MOVE MB2 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "MON 1015-1120: " TO BUCKET-LABEL.
+           MOVE MB3 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "MON 1130-1235: " TO BUCKET-LABEL.
+           MOVE MB4 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "MON 1245-1350: " TO BUCKET-LABEL.
+           MOVE MB5 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "MON 1400-1505: " TO BUCKET-LABEL.
+           MOVE MB6 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "MON 1515-1620: " TO BUCKET-LABEL.
+           MOVE MB7 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "MON 1630-CLOSE: " TO BUCKET-LABEL.
+           MOVE MB8 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
 
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROCESS-DAY-AND-TIME IS INITIAL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 START-TIME PIC 9(4).
-       77 END-TIME PIC 9(4).
-       LINKAGE SECTION.
-       01 COURSE-DAY PIC X.
-       01 COURSE-TIME PIC X(9).
-       01 TIME-SLOT PIC X(7).
-       01 SND-TIME-SLOT PIC X(7).
-       PROCEDURE DIVISION USING COURSE-DAY COURSE-TIME 
-               TIME-SLOT SND-TIME-SLOT.
-           MOVE COURSE-TIME(1:4) TO START-TIME.
-           MOVE COURSE-TIME(5:) TO END-TIME.
-        *>    DISPLAY COURSE-DAY " " START-TIME " " END-TIME.
-
-           EVALUATE COURSE-DAY
-               WHEN 'M' PERFORM CALC-MWF-SLOT
-               WHEN 'T' PERFORM CALC-TR-SLOT
-               WHEN 'W' PERFORM CALC-MWF-SLOT
-               WHEN 'R' PERFORM CALC-TR-SLOT
-               WHEN 'F' PERFORM CALC-MWF-SLOT
-           END-EVALUATE.
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
 
-           EXIT PROGRAM.
+           MOVE "TUE 0800-0950: " TO BUCKET-LABEL.
+           MOVE TB1 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "TUE 1000-1150: " TO BUCKET-LABEL.
+           MOVE TB2 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "TUE 1200-1350: " TO BUCKET-LABEL.
+           MOVE TB3 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "TUE 1400-1550: " TO BUCKET-LABEL.
+           MOVE TB4 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "TUE 1600-CLOSE: " TO BUCKET-LABEL.
+           MOVE TB5 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
 
-       CALC-MWF-SLOT.
-           IF START-TIME >= 0745 AND END-TIME <= 0850
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B1" INTO TIME-SLOT
-           END-IF.
-           IF START-TIME >= 0900 AND END-TIME <= 1005
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B2" INTO TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1015 AND END-TIME <= 1120
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B3" INTO TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1130 AND END-TIME <= 1235
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B4" INTO TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1245 AND END-TIME <= 1350
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B5" INTO TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1400 AND END-TIME <= 1505
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B6" INTO TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1515 AND END-TIME <= 1620
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B7" INTO TIME-SLOT
-           END-IF.
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
 
-        *>    Edge cases: We assume that no classes span more than
-        *>     two time slots
-           IF START-TIME >= 0745 AND START-TIME < 0850 
-                   AND END-TIME > 0850 AND END-TIME <= 1005
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B1" INTO TIME-SLOT
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B2" INTO SND-TIME-SLOT
-           END-IF.
-           IF START-TIME >= 0900 AND START-TIME < 1005 
-                   AND END-TIME > 1005 AND END-TIME <= 1120
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B2" INTO TIME-SLOT
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B3" INTO SND-TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1015 AND START-TIME < 1120 
-                   AND END-TIME > 1120 AND END-TIME <= 1235
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B3" INTO TIME-SLOT
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B4" INTO SND-TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1130 AND START-TIME < 1235 
-                   AND END-TIME > 1235 AND END-TIME <= 1350
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B4" INTO TIME-SLOT
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B5" INTO SND-TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1245 AND START-TIME < 1350 
-                   AND END-TIME > 1350 AND END-TIME <= 1505
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B5" INTO TIME-SLOT
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B6" INTO SND-TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1400 AND START-TIME < 1505 
-                   AND END-TIME > 1505 AND END-TIME <= 1620
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B6" INTO TIME-SLOT
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B7" INTO SND-TIME-SLOT
-           END-IF.
+           MOVE "WED 0745-0850: " TO BUCKET-LABEL.
+           MOVE WB1 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "WED 0900-1005: " TO BUCKET-LABEL.
+           MOVE WB2 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "WED 1015-1120: " TO BUCKET-LABEL.
+           MOVE WB3 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "WED 1130-1235: " TO BUCKET-LABEL.
+           MOVE WB4 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "WED 1245-1350: " TO BUCKET-LABEL.
+           MOVE WB5 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "WED 1400-1505: " TO BUCKET-LABEL.
+           MOVE WB6 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "WED 1515-1620: " TO BUCKET-LABEL.
+           MOVE WB7 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "WED 1630-CLOSE: " TO BUCKET-LABEL.
+           MOVE WB8 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
 
-       CALC-TR-SLOT.
-           IF START-TIME >= 0800 AND END-TIME <= 0950
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B1" INTO TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1000 AND END-TIME <= 1150
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B2" INTO TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1200 AND END-TIME <= 1350
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B3" INTO TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1400 AND END-TIME <= 1550
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B4" INTO TIME-SLOT
-           END-IF.
-           
-        *>    Edge cases: Agani, we assume that no classes span more than
-        *>     two time slots
-           IF START-TIME >= 0800 AND START-TIME < 1000 
-                   AND END-TIME > 0950 AND END-TIME <= 1150
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B1" INTO TIME-SLOT
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B2" INTO SND-TIME-SLOT
-           END-IF.
-           IF START-TIME >= 1000 AND START-TIME < 1150 
-                   AND END-TIME > 1150 AND END-TIME <= 1350
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B2" INTO TIME-SLOT
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B3" INTO SND-TIME-SLOT
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+
+           MOVE "THU 0800-0950: " TO BUCKET-LABEL.
+           MOVE RB1 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "THU 1000-1150: " TO BUCKET-LABEL.
+           MOVE RB2 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "THU 1200-1350: " TO BUCKET-LABEL.
+           MOVE RB3 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "THU 1400-1550: " TO BUCKET-LABEL.
+           MOVE RB4 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "THU 1600-CLOSE: " TO BUCKET-LABEL.
+           MOVE RB5 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+
+           MOVE "FRI 0745-0850: " TO BUCKET-LABEL.
+           MOVE FB1 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "FRI 0900-1005: " TO BUCKET-LABEL.
+           MOVE FB2 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "FRI 1015-1120: " TO BUCKET-LABEL.
+           MOVE FB3 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "FRI 1130-1235: " TO BUCKET-LABEL.
+           MOVE FB4 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "FRI 1245-1350: " TO BUCKET-LABEL.
+           MOVE FB5 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "FRI 1400-1505: " TO BUCKET-LABEL.
+           MOVE FB6 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "FRI 1515-1620: " TO BUCKET-LABEL.
+           MOVE FB7 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "FRI 1630-CLOSE: " TO BUCKET-LABEL.
+           MOVE FB8 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+
+           MOVE "SAT 0745-0850: " TO BUCKET-LABEL.
+           MOVE SB1 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SAT 0900-1005: " TO BUCKET-LABEL.
+           MOVE SB2 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SAT 1015-1120: " TO BUCKET-LABEL.
+           MOVE SB3 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SAT 1130-1235: " TO BUCKET-LABEL.
+           MOVE SB4 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SAT 1245-1350: " TO BUCKET-LABEL.
+           MOVE SB5 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SAT 1400-1505: " TO BUCKET-LABEL.
+           MOVE SB6 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SAT 1515-1620: " TO BUCKET-LABEL.
+           MOVE SB7 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SAT 1630-CLOSE: " TO BUCKET-LABEL.
+           MOVE SB8 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+
+           MOVE "SUN 0745-0850: " TO BUCKET-LABEL.
+           MOVE UB1 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SUN 0900-1005: " TO BUCKET-LABEL.
+           MOVE UB2 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SUN 1015-1120: " TO BUCKET-LABEL.
+           MOVE UB3 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SUN 1130-1235: " TO BUCKET-LABEL.
+           MOVE UB4 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SUN 1245-1350: " TO BUCKET-LABEL.
+           MOVE UB5 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SUN 1400-1505: " TO BUCKET-LABEL.
+           MOVE UB6 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SUN 1515-1620: " TO BUCKET-LABEL.
+           MOVE UB7 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+           MOVE "SUN 1630-CLOSE: " TO BUCKET-LABEL.
+           MOVE UB8 TO BUCKET-COUNT.
+           PERFORM OUTPUT-BUCKET-LINE.
+
+      *>    Drop the section count to a small machine-readable extract
+      *>    so the end-of-term summary report can pick it up without
+      *>    reparsing ScheduleReport.txt's bucket-by-bucket text.
+       WRITE-SCHEDULE-SUMMARY.
+           OPEN OUTPUT SCHEDULE-SUMMARY-FILE.
+           MOVE TOTAL-SECTIONS TO SCHEDULE-SUMMARY-RECORD.
+           WRITE SCHEDULE-SUMMARY-RECORD.
+           CLOSE SCHEDULE-SUMMARY-FILE.
+
+       OUTPUT-BUCKET-LINE.
+      *>    Show each bucket's raw count alongside what share of the
+      *>    building's classrooms it represents, so pressure points
+      *>    are visible without cross-referencing a separate room
+      *>    count by hand.
+           IF TOTAL-ROOMS IS GREATER THAN ZERO
+               COMPUTE UTIL-PCT = (BUCKET-COUNT * 100) / TOTAL-ROOMS
+           ELSE
+               MOVE 0 TO UTIL-PCT
            END-IF.
-           IF START-TIME >= 1200 AND START-TIME < 1350 
-                   AND END-TIME > 1350 AND END-TIME <= 1550
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B3" INTO TIME-SLOT
-               STRING COURSE-DAY DELIMITED BY SPACE
-                   "B4" INTO SND-TIME-SLOT
+           STRING BUCKET-LABEL DELIMITED BY SIZE
+               BUCKET-COUNT DELIMITED BY SIZE
+               "  (" DELIMITED BY SIZE
+               UTIL-PCT DELIMITED BY SIZE
+               "% OF ROOMS)" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+           IF CSV-EXPORT
+               STRING FUNCTION TRIM(BUCKET-LABEL) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   BUCKET-COUNT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   UTIL-PCT DELIMITED BY SIZE
+                   INTO CSV-LINE
+               WRITE CSV-LINE
            END-IF.
-       END PROGRAM PROCESS-DAY-AND-TIME.
+
+       OUTPUT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE REPORT-LINE.
 
        END PROGRAM ASSIGNMENT-5.
 
