@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author: Sam Gomena
+      * Date: 06/16/2021
+      * Purpose: Day-over-day diff utility -- compares today's
+      *          COURSES.txt against the copy saved from the last run
+      *          (CoursesPrevious.txt) and reports which CRNs were
+      *          added, dropped, or had their instructor or meeting
+      *          time changed, so that doesn't have to be worked out
+      *          by hand before the nightly rebuild. Run ahead of
+      *          ASSIGNMENT-4 Part 1 in the nightly batch chain.
+      *          Once the diff is reported, today's COURSES.txt becomes
+      *          the saved copy tomorrow's run will diff against.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIFF-COURSES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSES ASSIGN TO "COURSES.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COURSES-STATUS.
+           SELECT COURSES-PREVIOUS ASSIGN TO "CoursesPrevious.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COURSES-PREVIOUS-STATUS.
+           SELECT DIFF-REPORT ASSIGN TO "CourseDiffReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD COURSES.
+       COPY CoursesFormat.
+       FD COURSES-PREVIOUS.
+       COPY CoursesFormat REPLACING STUDENT-RECORD
+           BY PREVIOUS-STUDENT-RECORD.
+       FD DIFF-REPORT.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 EOF-FLAG PIC 9 VALUE IS 0.
+           88 EOF VALUE IS 1.
+       77 LOAD-EOF-FLAG PIC 9 VALUE IS 0.
+           88 LOAD-EOF VALUE IS 1.
+       77 COURSES-STATUS PIC X(2) VALUE "00".
+           88 COURSES-OK VALUE "00".
+       77 COURSES-PREVIOUS-STATUS PIC X(2) VALUE "00".
+           88 COURSES-PREVIOUS-OK VALUE "00".
+       77 PREVIOUS-COUNT PIC 9(6) VALUE IS 0.
+       01 PREVIOUS-TABLE.
+           03 PREV-ENTRY OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON PREVIOUS-COUNT INDEXED BY PV-IDX.
+               05 PV-CRN              PIC 9(5).
+               05 PV-INSTRUCTOR-FIRST PIC X(16).
+               05 PV-INSTRUCTOR-LAST  PIC X(16).
+               05 PV-COURSE-TIME      PIC X(9).
+               05 PV-MATCHED          PIC X VALUE "N".
+                   88 PV-WAS-MATCHED  VALUE "Y".
+       77 ADDED-COUNT PIC 9(6) VALUE IS 0.
+       77 DROPPED-COUNT PIC 9(6) VALUE IS 0.
+       77 CHANGED-COUNT PIC 9(6) VALUE IS 0.
+       77 CFS-FILE-NAME PIC X(30) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT DIFF-REPORT.
+           PERFORM LOAD-PREVIOUS.
+           PERFORM COMPARE-TODAY.
+           PERFORM REPORT-DROPPED.
+           PERFORM WRITE-SUMMARY.
+           CLOSE DIFF-REPORT.
+           CALL "SYSTEM" USING "cp COURSES.txt CoursesPrevious.txt".
+           STOP RUN.
+
+       LOAD-PREVIOUS.
+           OPEN INPUT COURSES-PREVIOUS.
+           IF NOT COURSES-PREVIOUS-OK
+               DISPLAY "NO SAVED COPY FOUND -- TREATING ALL OF "
+                   "TODAY'S COURSES.txt AS ADDED"
+               GO TO LOAD-PREVIOUS-EXIT.
+
+      *>   Skip the header line, same convention as the other
+      *>   COURSES.txt readers.
+           READ COURSES-PREVIOUS AT END MOVE 1 TO LOAD-EOF-FLAG.
+           READ COURSES-PREVIOUS AT END MOVE 1 TO LOAD-EOF-FLAG.
+           PERFORM UNTIL LOAD-EOF OR PREVIOUS-COUNT IS EQUAL TO 9999
+               ADD 1 TO PREVIOUS-COUNT
+               MOVE CRN OF PREVIOUS-STUDENT-RECORD
+                   TO PV-CRN(PREVIOUS-COUNT)
+               MOVE INSTRUCTOR-FIRST OF PREVIOUS-STUDENT-RECORD
+                   TO PV-INSTRUCTOR-FIRST(PREVIOUS-COUNT)
+               MOVE INSTRUCTOR-LAST OF PREVIOUS-STUDENT-RECORD
+                   TO PV-INSTRUCTOR-LAST(PREVIOUS-COUNT)
+               MOVE COURSE-TIME OF PREVIOUS-STUDENT-RECORD
+                   TO PV-COURSE-TIME(PREVIOUS-COUNT)
+               READ COURSES-PREVIOUS AT END MOVE 1 TO LOAD-EOF-FLAG
+           END-PERFORM.
+           CLOSE COURSES-PREVIOUS.
+       LOAD-PREVIOUS-EXIT.
+           CONTINUE.
+
+       COMPARE-TODAY.
+           OPEN INPUT COURSES.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+      *>   Read the header line in the file
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+           PERFORM COMPARE-RECORD UNTIL EOF.
+           CLOSE COURSES.
+
+       COMPARE-RECORD.
+           SET PV-IDX TO 1.
+           SEARCH PREV-ENTRY
+               AT END
+                   ADD 1 TO ADDED-COUNT
+                   PERFORM REPORT-ADDED
+               WHEN PV-CRN(PV-IDX) IS EQUAL TO CRN OF STUDENT-RECORD
+                   MOVE "Y" TO PV-MATCHED(PV-IDX)
+                   IF PV-INSTRUCTOR-FIRST(PV-IDX) NOT EQUAL
+                           INSTRUCTOR-FIRST OF STUDENT-RECORD
+                       OR PV-INSTRUCTOR-LAST(PV-IDX) NOT EQUAL
+                           INSTRUCTOR-LAST OF STUDENT-RECORD
+                       OR PV-COURSE-TIME(PV-IDX) NOT EQUAL
+                           COURSE-TIME OF STUDENT-RECORD
+                       ADD 1 TO CHANGED-COUNT
+                       PERFORM REPORT-CHANGED
+                   END-IF
+           END-SEARCH.
+
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+
+       REPORT-ADDED.
+           STRING "ADDED:   CRN " DELIMITED BY SIZE
+               CRN OF STUDENT-RECORD DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+
+       REPORT-CHANGED.
+           STRING "CHANGED: CRN " DELIMITED BY SIZE
+               CRN OF STUDENT-RECORD DELIMITED BY SIZE
+               " -- INSTRUCTOR OR MEETING TIME UPDATED" DELIMITED BY
+                   SIZE
+               INTO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+
+       REPORT-DROPPED.
+           PERFORM VARYING PV-IDX FROM 1 BY 1
+                   UNTIL PV-IDX GREATER THAN PREVIOUS-COUNT
+               IF NOT PV-WAS-MATCHED(PV-IDX)
+                   ADD 1 TO DROPPED-COUNT
+                   STRING "DROPPED: CRN " DELIMITED BY SIZE
+                       PV-CRN(PV-IDX) DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   PERFORM OUTPUT-LINE
+               END-IF
+           END-PERFORM.
+
+       WRITE-SUMMARY.
+           STRING "SUMMARY: " DELIMITED BY SIZE
+               ADDED-COUNT DELIMITED BY SIZE
+               " ADDED, " DELIMITED BY SIZE
+               DROPPED-COUNT DELIMITED BY SIZE
+               " DROPPED, " DELIMITED BY SIZE
+               CHANGED-COUNT DELIMITED BY SIZE
+               " CHANGED" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+
+       OUTPUT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM DIFF-COURSES.
