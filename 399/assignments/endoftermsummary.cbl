@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author: Sam Gomena
+      * Date: 08/09/2021
+      * Purpose: Consolidated end-of-term operations summary -- pulls
+      *          BY-DEPARTMENT's grand total tuition, ASSIGNMENT-5's
+      *          total scheduled sections, and ASSIGNMENT-1's average
+      *          GPA together into a single report for the department
+      *          chair, instead of reconciling three separate console
+      *          runs by hand. Reads the small machine-readable
+      *          extracts BY-DEPARTMENT and ASSIGNMENT-5 already drop
+      *          (TuitionSummary.txt, ScheduleSummary.txt) rather than
+      *          reparsing their edited-money/percent report text, and
+      *          reads GPA-HISTORY.txt directly since it is already a
+      *          plain fixed-format file.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. END-OF-TERM-SUMMARY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TUITION-SUMMARY-FILE ASSIGN TO "TuitionSummary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TUITION-SUMMARY-STATUS.
+           SELECT SCHEDULE-SUMMARY-FILE ASSIGN TO "ScheduleSummary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCHEDULE-SUMMARY-STATUS.
+           SELECT GPA-HISTORY-FILE ASSIGN TO "GPA-HISTORY.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GPA-HISTORY-STATUS.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "EndOfTermSummary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TUITION-SUMMARY-FILE.
+       01 TUITION-SUMMARY-RECORD PIC 9(9)V99.
+       FD SCHEDULE-SUMMARY-FILE.
+       01 SCHEDULE-SUMMARY-RECORD PIC 9(5).
+       FD GPA-HISTORY-FILE.
+       01 HISTORY-RECORD.
+           03 HIST-STUDENT-NAME PIC X(10).
+           03 FILLER PIC X.
+           03 HIST-TERM PIC X(6).
+           03 FILLER PIC X.
+           03 HIST-GPA PIC 9.99.
+       FD SUMMARY-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 TUITION-SUMMARY-STATUS PIC X(2) VALUE "00".
+           88 TUITION-SUMMARY-OK VALUE "00".
+       77 SCHEDULE-SUMMARY-STATUS PIC X(2) VALUE "00".
+           88 SCHEDULE-SUMMARY-OK VALUE "00".
+       77 GPA-HISTORY-STATUS PIC X(2) VALUE "00".
+           88 GPA-HISTORY-OK VALUE "00".
+       77 GPA-HISTORY-EOF-FLAG PIC X VALUE "N".
+           88 GPA-HISTORY-EOF VALUE "Y".
+
+       77 TOTAL-TUITION PIC 9(9)V99 VALUE ZERO.
+       77 TOTAL-TUITION-DISPLAY PIC $$$,$$$,$$9.99.
+       77 TOTAL-SECTIONS PIC 9(5) VALUE ZERO.
+       77 TOTAL-SECTIONS-DISPLAY PIC ZZZZ9.
+       77 GPA-RECORD-COUNT PIC 9(6) VALUE ZERO.
+       77 GPA-RECORD-COUNT-DISPLAY PIC ZZZZZ9.
+       77 GPA-TOTAL PIC 9(9)V99 VALUE ZERO.
+       77 HIST-GPA-NUM PIC 9V99 VALUE ZERO.
+       77 AVERAGE-GPA PIC 9V99 VALUE ZERO.
+       77 AVERAGE-GPA-DISPLAY PIC 9.99.
+       77 RUN-DATE PIC 9(6).
+       01 RUN-DATE-DISPLAY.
+           03 RUN-DATE-MM PIC 99.
+           03 FILLER PIC X VALUE "/".
+           03 RUN-DATE-DD PIC 99.
+           03 FILLER PIC X VALUE "/".
+           03 RUN-DATE-YY PIC 99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT RUN-DATE FROM DATE.
+           MOVE RUN-DATE(3:2) TO RUN-DATE-MM.
+           MOVE RUN-DATE(5:2) TO RUN-DATE-DD.
+           MOVE RUN-DATE(1:2) TO RUN-DATE-YY.
+
+           PERFORM READ-TUITION-SUMMARY.
+           PERFORM READ-SCHEDULE-SUMMARY.
+           PERFORM READ-GPA-HISTORY.
+
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM WRITE-SUMMARY-LINES.
+           CLOSE SUMMARY-REPORT-FILE.
+           STOP RUN.
+
+       READ-TUITION-SUMMARY.
+           OPEN INPUT TUITION-SUMMARY-FILE.
+           IF NOT TUITION-SUMMARY-OK
+               DISPLAY "NO TuitionSummary.txt -- RUN BY-DEPARTMENT "
+                   "FIRST -- TREATING TOTAL TUITION AS ZERO"
+               GO TO READ-TUITION-SUMMARY-EXIT.
+           READ TUITION-SUMMARY-FILE INTO TOTAL-TUITION.
+           CLOSE TUITION-SUMMARY-FILE.
+       READ-TUITION-SUMMARY-EXIT.
+           EXIT.
+
+       READ-SCHEDULE-SUMMARY.
+           OPEN INPUT SCHEDULE-SUMMARY-FILE.
+           IF NOT SCHEDULE-SUMMARY-OK
+               DISPLAY "NO ScheduleSummary.txt -- RUN ASSIGNMENT-5 "
+                   "FIRST -- TREATING SECTION COUNT AS ZERO"
+               GO TO READ-SCHEDULE-SUMMARY-EXIT.
+           READ SCHEDULE-SUMMARY-FILE INTO TOTAL-SECTIONS.
+           CLOSE SCHEDULE-SUMMARY-FILE.
+       READ-SCHEDULE-SUMMARY-EXIT.
+           EXIT.
+
+       READ-GPA-HISTORY.
+           OPEN INPUT GPA-HISTORY-FILE.
+           IF NOT GPA-HISTORY-OK
+               DISPLAY "NO GPA-HISTORY.txt -- RUN ASSIGNMENT-1 FIRST "
+                   "-- TREATING AVERAGE GPA AS ZERO"
+               GO TO READ-GPA-HISTORY-EXIT.
+
+           READ GPA-HISTORY-FILE AT END MOVE "Y" TO GPA-HISTORY-EOF-FLAG.
+           PERFORM UNTIL GPA-HISTORY-EOF
+               ADD 1 TO GPA-RECORD-COUNT
+               MOVE HIST-GPA TO HIST-GPA-NUM
+               ADD HIST-GPA-NUM TO GPA-TOTAL
+               READ GPA-HISTORY-FILE
+                   AT END MOVE "Y" TO GPA-HISTORY-EOF-FLAG
+               END-READ
+           END-PERFORM.
+           CLOSE GPA-HISTORY-FILE.
+
+           IF GPA-RECORD-COUNT IS GREATER THAN ZERO
+               DIVIDE GPA-TOTAL BY GPA-RECORD-COUNT GIVING AVERAGE-GPA.
+       READ-GPA-HISTORY-EXIT.
+           EXIT.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "END-OF-TERM OPERATIONS SUMMARY" DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       WRITE-SUMMARY-LINES.
+           MOVE TOTAL-TUITION TO TOTAL-TUITION-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL TUITION:             " DELIMITED BY SIZE
+               TOTAL-TUITION-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-OUTPUT-LINE.
+
+           MOVE TOTAL-SECTIONS TO TOTAL-SECTIONS-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "TOTAL SECTIONS SCHEDULED:  " DELIMITED BY SIZE
+               TOTAL-SECTIONS-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-OUTPUT-LINE.
+
+           MOVE AVERAGE-GPA TO AVERAGE-GPA-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "AVERAGE GPA:               " DELIMITED BY SIZE
+               AVERAGE-GPA-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-OUTPUT-LINE.
+
+           MOVE GPA-RECORD-COUNT TO GPA-RECORD-COUNT-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "GPA RECORDS COUNTED:       " DELIMITED BY SIZE
+               GPA-RECORD-COUNT-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM WRITE-OUTPUT-LINE.
+
+       WRITE-OUTPUT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM END-OF-TERM-SUMMARY.
