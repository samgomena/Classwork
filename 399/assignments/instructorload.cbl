@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author: Sam Gomena
+      * Date: 06/16/2021
+      * Purpose: Instructor teaching-load report -- walks
+      *          COURSES-INDEXED in INSTRUCTOR-LAST alternate-key
+      *          order and totals section count and SCH per
+      *          instructor, the same control-break shape
+      *          BY-DEPARTMENT uses for its department totals, so
+      *          workload review has one report per term instead of
+      *          someone tallying CRNs by hand off the printed
+      *          schedule.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSTRUCTOR-LOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSES-INDEXED ASSIGN TO "IndexedCourses"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRN-TERM-KEY
+                   = CRN OF STUDENT-RECORD-INDEXED
+                   TERM-CODE OF STUDENT-RECORD-INDEXED
+               ALTERNATE KEY IS DEPARTMENT-CODE
+                   OF STUDENT-RECORD-INDEXED WITH DUPLICATES
+               ALTERNATE KEY IS INSTRUCTOR-LAST
+                   OF STUDENT-RECORD-INDEXED WITH DUPLICATES
+               FILE STATUS IS COURSES-INDEXED-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "InstructorLoadReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD COURSES-INDEXED.
+       COPY CoursesFormat REPLACING STUDENT-RECORD
+           BY STUDENT-RECORD-INDEXED.
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 COURSES-INDEXED-STATUS PIC X(2) VALUE "00".
+           88 NO-MORE-MATCHES VALUE "46".
+       77 RUN-DATE PIC 9(6).
+       01 RUN-DATE-DISPLAY.
+           03 RUN-DATE-MM PIC 99.
+           03 FILLER PIC X VALUE "/".
+           03 RUN-DATE-DD PIC 99.
+           03 FILLER PIC X VALUE "/".
+           03 RUN-DATE-YY PIC 99.
+       77 LAST-INSTRUCTOR-LAST PIC X(16).
+       77 LAST-INSTRUCTOR-FIRST PIC X(16).
+       77 SECTION-COUNT PIC 9(3) VALUE ZERO.
+       77 SCH-COMP PIC 9(3).
+       77 SCH-TOTAL PIC 9(5) VALUE ZERO.
+       77 TOTAL-SECTIONS PIC 9(5) VALUE ZERO.
+       77 TOTAL-SCH PIC 9(7) VALUE ZERO.
+       77 CFS-FILE-NAME PIC X(30) VALUE SPACES.
+
+       01 OUTPUT-LINE.
+           03 INSTRUCTOR-DISPLAY PIC X(33).
+           03 FILLER PIC X(2).
+           03 SECTION-COUNT-DISPLAY PIC ZZ9.
+           03 FILLER PIC X(6) VALUE " SCH: ".
+           03 SCH-TOTAL-DISPLAY PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       010-MAIN.
+           PERFORM 020-INITIALIZE.
+           PERFORM 030-PROCESS-FILE.
+           PERFORM 040-TIDY-UP.
+           STOP RUN.
+
+       020-INITIALIZE.
+           OPEN INPUT COURSES-INDEXED.
+           MOVE "IndexedCourses" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME
+               COURSES-INDEXED-STATUS.
+
+           ACCEPT RUN-DATE FROM DATE.
+           MOVE RUN-DATE(3:2) TO RUN-DATE-MM.
+           MOVE RUN-DATE(5:2) TO RUN-DATE-DD.
+           MOVE RUN-DATE(1:2) TO RUN-DATE-YY.
+
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 021-WRITE-REPORT-HEADER.
+
+       021-WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING "INSTRUCTOR TEACHING LOAD" DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE-DISPLAY DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "INSTRUCTOR                        SECTIONS  SCH"
+               TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       030-PROCESS-FILE.
+           MOVE LOW-VALUES TO INSTRUCTOR-LAST OF STUDENT-RECORD-INDEXED.
+           START COURSES-INDEXED KEY IS GREATER THAN OR EQUAL
+                   INSTRUCTOR-LAST OF STUDENT-RECORD-INDEXED
+               INVALID KEY
+                   DISPLAY "NO SECTIONS ON FILE"
+                   MOVE "46" TO COURSES-INDEXED-STATUS
+           END-START.
+
+           READ COURSES-INDEXED NEXT RECORD
+               AT END MOVE "46" TO COURSES-INDEXED-STATUS
+           END-READ.
+
+           IF NO-MORE-MATCHES
+               GO TO 030-EXIT.
+
+           MOVE INSTRUCTOR-LAST OF STUDENT-RECORD-INDEXED TO
+               LAST-INSTRUCTOR-LAST.
+           MOVE INSTRUCTOR-FIRST OF STUDENT-RECORD-INDEXED TO
+               LAST-INSTRUCTOR-FIRST.
+
+      *>    035-PROCESS-RECORDS' own AT END clause already flushes
+      *>    the last instructor's totals via 038-DETAIL-DISPLAY, so
+      *>    there's nothing left to flush here.
+           PERFORM 035-PROCESS-RECORDS UNTIL NO-MORE-MATCHES.
+           PERFORM 039-FINAL-DISPLAY.
+
+       030-EXIT.
+           EXIT.
+
+       035-PROCESS-RECORDS.
+      *>    Cancelled sections stay in the index for history but
+      *>    shouldn't count toward an instructor's teaching load, the
+      *>    same soft-delete convention ASSIGNMENT-4 PART 2 applies
+      *>    before displaying a section.
+           IF NOT SECTION-DELETED OF STUDENT-RECORD-INDEXED
+               ADD 1 TO SECTION-COUNT
+               MOVE SCH OF STUDENT-RECORD-INDEXED TO SCH-COMP
+               ADD SCH-COMP TO SCH-TOTAL
+           END-IF.
+
+           READ COURSES-INDEXED NEXT RECORD
+               AT END
+                   MOVE "46" TO COURSES-INDEXED-STATUS
+                   PERFORM 038-DETAIL-DISPLAY.
+
+           IF NOT NO-MORE-MATCHES AND
+                   INSTRUCTOR-LAST OF STUDENT-RECORD-INDEXED
+                       NOT EQUAL LAST-INSTRUCTOR-LAST
+               PERFORM 038-DETAIL-DISPLAY.
+
+       038-DETAIL-DISPLAY.
+           MOVE SPACES TO INSTRUCTOR-DISPLAY.
+           CALL "FIX-NAME" USING BY REFERENCE LAST-INSTRUCTOR-FIRST
+               LAST-INSTRUCTOR-LAST INSTRUCTOR-DISPLAY.
+           MOVE SECTION-COUNT TO SECTION-COUNT-DISPLAY.
+           MOVE SCH-TOTAL TO SCH-TOTAL-DISPLAY.
+           PERFORM 036-WRITE-OUTPUT-LINE.
+
+           ADD SECTION-COUNT TO TOTAL-SECTIONS.
+           ADD SCH-TOTAL TO TOTAL-SCH.
+
+           MOVE INSTRUCTOR-LAST OF STUDENT-RECORD-INDEXED TO
+               LAST-INSTRUCTOR-LAST.
+           MOVE INSTRUCTOR-FIRST OF STUDENT-RECORD-INDEXED TO
+               LAST-INSTRUCTOR-FIRST.
+           MOVE ZERO TO SECTION-COUNT.
+           MOVE ZERO TO SCH-TOTAL.
+
+       039-FINAL-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "ALL INSTRUCTORS" TO INSTRUCTOR-DISPLAY.
+           MOVE TOTAL-SECTIONS TO SECTION-COUNT-DISPLAY.
+           MOVE TOTAL-SCH TO SCH-TOTAL-DISPLAY.
+           PERFORM 036-WRITE-OUTPUT-LINE.
+
+       036-WRITE-OUTPUT-LINE.
+           DISPLAY OUTPUT-LINE.
+           MOVE OUTPUT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       040-TIDY-UP.
+           CLOSE COURSES-INDEXED.
+           CLOSE REPORT-FILE.
+       END PROGRAM INSTRUCTOR-LOAD.
