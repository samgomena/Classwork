@@ -0,0 +1,182 @@
+      ******************************************************************
+      * Author: Sam Gomena
+      * Date: 06/09/2021
+      * Purpose: Nightly batch driver -- runs the day-over-day course
+      *          diff, the IndexedCourses rebuild (ASSIGNMENT-4 Part
+      *          1), the tuition report (BY-DEPARTMENT), the schedule
+      *          report (ASSIGNMENT-5), the instructor teaching load
+      *          report, the room-schedule cross-reference report, and
+      *          the consolidated end-of-term operations summary in
+      *          sequence against the same COURSES.txt extract, so
+      *          the jobs don't have to be kicked off by hand one at a
+      *          time. Each completed step is checkpointed to
+      *          BatchCheckpoint.txt so a rerun after a failure
+      *          resumes at the step that failed instead of redoing
+      *          the whole chain.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "BatchCheckpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC 9(1).
+       WORKING-STORAGE SECTION.
+       77 CHECKPOINT-STATUS PIC X(2) VALUE "00".
+           88 CHECKPOINT-FILE-OK VALUE "00".
+       77 CHECKPOINT-STEP PIC 9 VALUE 0.
+       77 BATCH-FAILED PIC X VALUE "N".
+           88 STEP-FAILED VALUE "Y".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-CHECKPOINT.
+
+           IF CHECKPOINT-STEP < 1
+               PERFORM RUN-DIFF-STEP.
+
+           IF NOT STEP-FAILED AND CHECKPOINT-STEP < 2
+               PERFORM RUN-REBUILD-STEP.
+
+           IF NOT STEP-FAILED AND CHECKPOINT-STEP < 3
+               PERFORM RUN-TUITION-STEP.
+
+           IF NOT STEP-FAILED AND CHECKPOINT-STEP < 4
+               PERFORM RUN-SCHEDULE-STEP.
+
+           IF NOT STEP-FAILED AND CHECKPOINT-STEP < 5
+               PERFORM RUN-INSTRUCTOR-LOAD-STEP.
+
+           IF NOT STEP-FAILED AND CHECKPOINT-STEP < 6
+               PERFORM RUN-ROOM-SCHEDULE-STEP.
+
+           IF NOT STEP-FAILED AND CHECKPOINT-STEP < 7
+               PERFORM RUN-SUMMARY-STEP.
+
+           IF STEP-FAILED
+               DISPLAY "NIGHTLY BATCH STOPPED -- RERUN TO RESUME "
+                   "FROM THE FAILED STEP"
+           ELSE
+               MOVE 0 TO CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+               DISPLAY "NIGHTLY BATCH COMPLETE"
+           END-IF.
+
+           STOP RUN.
+
+      *>  Step 1: diff today's COURSES.txt against the saved copy from
+      *>  the last run, before anything else touches it.
+       RUN-DIFF-STEP.
+           DISPLAY "STEP 1: DIFFING COURSES.txt AGAINST PRIOR RUN".
+           CALL "SYSTEM" USING "./diffcourses".
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO BATCH-FAILED
+               DISPLAY "STEP 1 FAILED -- RETURN CODE " RETURN-CODE
+           ELSE
+               MOVE 1 TO CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      *>  Step 2: full rebuild of IndexedCourses from COURSES.txt.
+       RUN-REBUILD-STEP.
+           DISPLAY "STEP 2: REBUILDING IndexedCourses".
+           CALL "SYSTEM" USING "echo R | ./assignment4p1".
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO BATCH-FAILED
+               DISPLAY "STEP 2 FAILED -- RETURN CODE " RETURN-CODE
+           ELSE
+               MOVE 2 TO CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      *>  Step 3: tuition rollup by department/college.
+       RUN-TUITION-STEP.
+           DISPLAY "STEP 3: RUNNING TUITION REPORT".
+      *>    ASSIGNMENT-2 prompts once for the CSV export flag; pipe an
+      *>    empty answer through so an unattended run doesn't hang
+      *>    waiting on a terminal that isn't there, the same reason
+      *>    STEP 2 pipes its rebuild-mode answer to ASSIGNMENT-4 PART 1.
+           CALL "SYSTEM" USING "printf '\n' | ./assignment2".
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO BATCH-FAILED
+               DISPLAY "STEP 3 FAILED -- RETURN CODE " RETURN-CODE
+           ELSE
+               MOVE 3 TO CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      *>  Step 4: room/time-slot schedule report.
+       RUN-SCHEDULE-STEP.
+           DISPLAY "STEP 4: RUNNING SCHEDULE REPORT".
+      *>    ASSIGNMENT-5 prompts three times (term code, room count,
+      *>    CSV export flag); pipe all three answers through for the
+      *>    same reason STEP 3 pipes ASSIGNMENT-2's answer.
+           CALL "SYSTEM" USING "printf '202680\n30\n\n' | ./assignment5".
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO BATCH-FAILED
+               DISPLAY "STEP 4 FAILED -- RETURN CODE " RETURN-CODE
+           ELSE
+               MOVE 4 TO CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      *>  Step 5: instructor teaching-load report.
+       RUN-INSTRUCTOR-LOAD-STEP.
+           DISPLAY "STEP 5: RUNNING INSTRUCTOR LOAD REPORT".
+           CALL "SYSTEM" USING "./instructorload".
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO BATCH-FAILED
+               DISPLAY "STEP 5 FAILED -- RETURN CODE " RETURN-CODE
+           ELSE
+               MOVE 5 TO CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      *>  Step 6: room-schedule cross-reference report.
+       RUN-ROOM-SCHEDULE-STEP.
+           DISPLAY "STEP 6: RUNNING ROOM SCHEDULE REPORT".
+           CALL "SYSTEM" USING "./roomschedule".
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO BATCH-FAILED
+               DISPLAY "STEP 6 FAILED -- RETURN CODE " RETURN-CODE
+           ELSE
+               MOVE 6 TO CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+      *>  Step 7: consolidated end-of-term operations summary.
+       RUN-SUMMARY-STEP.
+           DISPLAY "STEP 7: RUNNING END-OF-TERM SUMMARY".
+           CALL "SYSTEM" USING "./endoftermsummary".
+           IF RETURN-CODE NOT = 0
+               MOVE "Y" TO BATCH-FAILED
+               DISPLAY "STEP 7 FAILED -- RETURN CODE " RETURN-CODE
+           ELSE
+               MOVE 7 TO CHECKPOINT-STEP
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO CHECKPOINT-STEP.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO CHECKPOINT-RECORD
+               END-READ
+               MOVE CHECKPOINT-RECORD TO CHECKPOINT-STEP
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CHECKPOINT-STEP TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       END PROGRAM NIGHTLY-BATCH.
