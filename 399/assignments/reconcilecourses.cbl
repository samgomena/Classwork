@@ -0,0 +1,154 @@
+      ******************************************************************
+      * Author: Sam Gomena
+      * Date: 06/09/2021
+      * Purpose: Reconciliation utility -- after a nightly rebuild,
+      *          walks COURSES.txt and confirms every CRN made it into
+      *          both COURSES-INDEXED (ASSIGNMENT-4 Part 1) and the
+      *          term's RelativeCourses file (EXERCISE-6), flagging
+      *          any CRN present in the source extract but missing
+      *          from either.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-COURSES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSES ASSIGN TO "COURSES.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COURSES-STATUS.
+           SELECT COURSES-INDEXED ASSIGN TO "IndexedCourses"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRN-TERM-KEY
+                   = CRN OF STUDENT-RECORD-INDEXED
+                   TERM-CODE OF STUDENT-RECORD-INDEXED
+               FILE STATUS IS COURSES-INDEXED-STATUS.
+           SELECT COURSES-RELATIVE ASSIGN TO RELATIVE-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS SEQ-NUMBER
+               FILE STATUS IS COURSES-RELATIVE-STATUS.
+           SELECT RECONCILIATION-REPORT
+               ASSIGN TO "ReconciliationReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD COURSES.
+       COPY CoursesFormat.
+       FD COURSES-INDEXED.
+       COPY CoursesFormat REPLACING STUDENT-RECORD
+           BY STUDENT-RECORD-INDEXED.
+       FD COURSES-RELATIVE.
+       COPY CoursesFormat REPLACING STUDENT-RECORD
+           BY RELATIVE-STUDENT-RECORD.
+       FD RECONCILIATION-REPORT.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 EOF-FLAG PIC 9 VALUE IS 0.
+           88 EOF VALUE IS 1.
+       77 COURSES-STATUS PIC X(2) VALUE "00".
+       77 COURSES-INDEXED-STATUS PIC X(2) VALUE "00".
+       77 COURSES-RELATIVE-STATUS PIC X(2) VALUE "00".
+       77 SEQ-NUMBER PIC 9(5) VALUE IS ZERO.
+       77 RELATIVE-TERM-CODE PIC 9(6).
+       77 RELATIVE-FILENAME PIC X(30) VALUE SPACES.
+       77 SOURCE-COUNT PIC 9(6) VALUE IS 0.
+       77 MISSING-FROM-INDEXED PIC 9(6) VALUE IS 0.
+       77 MISSING-FROM-RELATIVE PIC 9(6) VALUE IS 0.
+       77 CFS-FILE-NAME PIC X(30) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter term code (e.g. 202680) to reconcile "
+               "RelativeCourses against: ".
+           ACCEPT RELATIVE-TERM-CODE.
+           STRING "RelativeCourses" DELIMITED BY SIZE
+               RELATIVE-TERM-CODE DELIMITED BY SIZE
+               INTO RELATIVE-FILENAME.
+
+           OPEN INPUT COURSES.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+           OPEN INPUT COURSES-INDEXED.
+           MOVE "IndexedCourses" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME
+               COURSES-INDEXED-STATUS.
+           OPEN INPUT COURSES-RELATIVE.
+           CALL "CHECK-FILE-STATUS" USING RELATIVE-FILENAME
+               COURSES-RELATIVE-STATUS.
+           OPEN OUTPUT RECONCILIATION-REPORT.
+
+      *>  Read the header line in the file
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+      *>  Read the first record before we start processing it
+      *>  in CHECK-RECORD
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+           PERFORM CHECK-RECORD UNTIL EOF.
+
+           PERFORM WRITE-SUMMARY.
+
+           CLOSE COURSES.
+           CLOSE COURSES-INDEXED.
+           CLOSE COURSES-RELATIVE.
+           CLOSE RECONCILIATION-REPORT.
+           STOP RUN.
+
+       CHECK-RECORD.
+           ADD 1 TO SOURCE-COUNT.
+           MOVE CRN OF STUDENT-RECORD TO CRN OF STUDENT-RECORD-INDEXED.
+           MOVE TERM-CODE OF STUDENT-RECORD TO
+               TERM-CODE OF STUDENT-RECORD-INDEXED.
+           READ COURSES-INDEXED KEY IS CRN-TERM-KEY
+               INVALID KEY
+                   ADD 1 TO MISSING-FROM-INDEXED
+                   PERFORM REPORT-MISSING-INDEXED
+           END-READ.
+
+           MOVE CRN OF STUDENT-RECORD TO SEQ-NUMBER.
+           READ COURSES-RELATIVE
+               INVALID KEY
+                   ADD 1 TO MISSING-FROM-RELATIVE
+                   PERFORM REPORT-MISSING-RELATIVE
+           END-READ.
+
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+
+       REPORT-MISSING-INDEXED.
+           STRING "CRN " DELIMITED BY SIZE
+               CRN OF STUDENT-RECORD DELIMITED BY SIZE
+               " MISSING FROM IndexedCourses" DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+
+       REPORT-MISSING-RELATIVE.
+           STRING "CRN " DELIMITED BY SIZE
+               CRN OF STUDENT-RECORD DELIMITED BY SIZE
+               " MISSING FROM " DELIMITED BY SIZE
+               RELATIVE-FILENAME DELIMITED BY SPACE
+               INTO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+
+       WRITE-SUMMARY.
+           STRING "RECONCILED " DELIMITED BY SIZE
+               SOURCE-COUNT DELIMITED BY SIZE
+               " CRN(S) -- " DELIMITED BY SIZE
+               MISSING-FROM-INDEXED DELIMITED BY SIZE
+               " MISSING FROM IndexedCourses, " DELIMITED BY SIZE
+               MISSING-FROM-RELATIVE DELIMITED BY SIZE
+               " MISSING FROM " DELIMITED BY SIZE
+               RELATIVE-FILENAME DELIMITED BY SPACE
+               INTO REPORT-LINE.
+           PERFORM OUTPUT-LINE.
+
+       OUTPUT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM RECONCILE-COURSES.
