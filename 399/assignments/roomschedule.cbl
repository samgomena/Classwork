@@ -0,0 +1,171 @@
+      ******************************************************************
+      * Author: Sam Gomena
+      * Date: 06/16/2021
+      * Purpose: Room-schedule cross-reference report -- companion to
+      *          ASSIGNMENT-5's day/time bucket report, but keyed by
+      *          ROOM-NUMBER instead: for each room, lists which CRN
+      *          occupies it in each meeting-pattern bucket, for the
+      *          space-planning committee's room-assignment review.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROOM-SCHEDULE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSES ASSIGN TO "COURSES.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROOM-REPORT-FILE ASSIGN TO "RoomScheduleReport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OCCUPANCY-SORT-FILE ASSIGN TO "ROOMWORK.tmp".
+       DATA DIVISION.
+       FILE SECTION.
+       FD COURSES.
+       COPY CoursesFormat.
+       FD ROOM-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+       SD OCCUPANCY-SORT-FILE.
+       01 OCCUPANCY-SORT-RECORD.
+           03 OS-ROOM PIC X(6).
+           03 OS-SLOT PIC X(7).
+           03 OS-CRN PIC 9(5).
+       WORKING-STORAGE SECTION.
+       77 FILE-STATUS PIC 9 VALUE IS 0.
+           88 EOF VALUE IS 1.
+       77 DAY-ONE PIC X.
+       77 DAY-TWO PIC X.
+       77 TIME-SLOT PIC X(7).
+       77 SND-TIME-SLOT PIC X(7).
+
+      *>    One entry per room/slot/CRN occupancy, loaded once and
+      *>    sorted into room order the same way ValidateCourseRecord
+      *>    loads its master table once up front instead of rereading
+      *>    COURSES.txt for every room.
+       77 OCCUPANCY-COUNT PIC 9(4) VALUE IS 0.
+       01 OCCUPANCY-TABLE.
+           03 OCCUPANCY-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON OCCUPANCY-COUNT
+                   INDEXED BY OC-IDX.
+               05 OC-ROOM PIC X(6).
+               05 OC-SLOT PIC X(7).
+               05 OC-CRN PIC 9(5).
+       77 SORT-EOF-FLAG PIC X VALUE "N".
+           88 SORT-EOF VALUE "Y".
+       77 LAST-ROOM PIC X(6).
+       77 WRITE-IDX PIC 9(4).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT COURSES.
+      *>    Read the header line in the file
+           READ COURSES AT END MOVE 1 TO FILE-STATUS.
+      *>    Read the first record before we start processing it
+      *>    in PROCESS-FILE
+           READ COURSES AT END MOVE 1 TO FILE-STATUS.
+           PERFORM PROCESS-FILE UNTIL EOF.
+           CLOSE COURSES.
+
+           PERFORM SORT-OCCUPANCY.
+
+           OPEN OUTPUT ROOM-REPORT-FILE.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM VARYING WRITE-IDX FROM 1 BY 1
+                   UNTIL WRITE-IDX GREATER THAN OCCUPANCY-COUNT
+               PERFORM WRITE-OCCUPANCY
+           END-PERFORM.
+           CLOSE ROOM-REPORT-FILE.
+           STOP RUN.
+
+       PROCESS-FILE.
+      *>    Ignore sections that don't have a day or a room assigned,
+      *>    and cancelled sections, the same soft-delete convention
+      *>    ASSIGNMENT-4 PART 2 and INSTRUCTOR-LOAD apply.
+           IF COURSE-DAY IS NOT EQUAL TO " " AND
+                   ROOM-NUMBER IS NOT EQUAL TO SPACES AND
+                   NOT SECTION-DELETED
+               MOVE COURSE-DAY(1:1) TO DAY-ONE
+               MOVE COURSE-DAY(2:2) TO DAY-TWO
+               CALL "PROCESS-DAY-AND-TIME"
+                   USING BY REFERENCE DAY-ONE COURSE-TIME TIME-SLOT
+                       SND-TIME-SLOT
+
+               IF DAY-TWO IS NOT EQUAL TO " "
+                   CALL "PROCESS-DAY-AND-TIME"
+                       USING BY REFERENCE DAY-TWO COURSE-TIME TIME-SLOT
+                           SND-TIME-SLOT
+               END-IF
+
+               PERFORM RECORD-OCCUPANCY
+               IF SND-TIME-SLOT IS NOT EQUAL TO " "
+                   MOVE SND-TIME-SLOT TO TIME-SLOT
+                   PERFORM RECORD-OCCUPANCY
+               END-IF
+
+               MOVE " " TO TIME-SLOT
+               MOVE " " TO SND-TIME-SLOT
+           END-IF.
+           READ COURSES AT END MOVE 1 TO FILE-STATUS.
+
+       RECORD-OCCUPANCY.
+           IF OCCUPANCY-COUNT IS LESS THAN 2000
+               ADD 1 TO OCCUPANCY-COUNT
+               MOVE ROOM-NUMBER TO OC-ROOM(OCCUPANCY-COUNT)
+               MOVE TIME-SLOT TO OC-SLOT(OCCUPANCY-COUNT)
+               MOVE CRN TO OC-CRN(OCCUPANCY-COUNT)
+           END-IF.
+
+      *>    Sort the occupancy table by room/slot so the report reads
+      *>    one room at a time with its buckets in order, the same
+      *>    sort-before-report shape BY-DEPARTMENT uses on its
+      *>    registration extract.
+       SORT-OCCUPANCY.
+           SORT OCCUPANCY-SORT-FILE ON ASCENDING KEY OS-ROOM OS-SLOT
+               INPUT PROCEDURE IS FEED-OCCUPANCY-SORT
+               OUTPUT PROCEDURE IS READ-OCCUPANCY-SORT.
+
+       FEED-OCCUPANCY-SORT.
+           PERFORM VARYING OC-IDX FROM 1 BY 1
+                   UNTIL OC-IDX GREATER THAN OCCUPANCY-COUNT
+               MOVE OC-ROOM(OC-IDX) TO OS-ROOM
+               MOVE OC-SLOT(OC-IDX) TO OS-SLOT
+               MOVE OC-CRN(OC-IDX) TO OS-CRN
+               RELEASE OCCUPANCY-SORT-RECORD
+           END-PERFORM.
+
+       READ-OCCUPANCY-SORT.
+           MOVE ZERO TO OCCUPANCY-COUNT.
+           RETURN OCCUPANCY-SORT-FILE AT END MOVE "Y" TO SORT-EOF-FLAG.
+           PERFORM UNTIL SORT-EOF
+               ADD 1 TO OCCUPANCY-COUNT
+               MOVE OS-ROOM TO OC-ROOM(OCCUPANCY-COUNT)
+               MOVE OS-SLOT TO OC-SLOT(OCCUPANCY-COUNT)
+               MOVE OS-CRN TO OC-CRN(OCCUPANCY-COUNT)
+               RETURN OCCUPANCY-SORT-FILE
+                   AT END MOVE "Y" TO SORT-EOF-FLAG
+           END-PERFORM.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE "ROOM SCHEDULE CROSS-REFERENCE" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "ROOM     SLOT     CRN" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       WRITE-OCCUPANCY.
+           IF OC-ROOM(WRITE-IDX) NOT EQUAL LAST-ROOM
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE OC-ROOM(WRITE-IDX) TO LAST-ROOM
+           END-IF.
+           STRING OC-ROOM(WRITE-IDX) DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               OC-SLOT(WRITE-IDX) DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               OC-CRN(WRITE-IDX) DELIMITED BY SIZE
+               INTO REPORT-LINE.
+           DISPLAY REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       END PROGRAM ROOM-SCHEDULE.
