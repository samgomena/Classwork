@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: CoursesFormat
+      * Purpose: Shared course-record layout for the COURSES.txt
+      *          extract. COPY'd (with REPLACING as needed) into every
+      *          program that reads, indexes, or looks up course data:
+      *          ASSIGNMENT-4 parts 1/2, ASSIGNMENT-5, EXERCISE-6,
+      *          and PAIRING-7/8.
+      ******************************************************************
+       01 STUDENT-RECORD.
+           03 CRN                     PIC 9(5).
+           03 FILLER                  PIC X(1).
+           03 DEPARTMENT-CODE         PIC X(6).
+           03 FILLER                  PIC X(1).
+           03 INSTRUCTOR-FIRST        PIC X(16).
+           03 FILLER                  PIC X(1).
+           03 INSTRUCTOR-LAST         PIC X(16).
+           03 FILLER                  PIC X(118).
+           03 COURSE-DAY              PIC X(3).
+           03 COURSE-TIME             PIC X(9).
+           03 SCH                     PIC X(3).
+           03 DELETED-FLAG            PIC X(1).
+               88 SECTION-DELETED     VALUE "D".
+               88 SECTION-ACTIVE      VALUE " ".
+           03 ROOM-NUMBER              PIC X(6).
+           03 SEATS-AVAILABLE          PIC 9(3).
+           03 SEATS-ENROLLED           PIC 9(3).
+           03 TERM-CODE                PIC 9(6).
+           03 FILLER                  PIC X(8).
