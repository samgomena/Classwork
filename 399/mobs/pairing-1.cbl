@@ -6,28 +6,48 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAIRING-1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMORTIZATION-FILE ASSIGN TO "AmortizationSchedule.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD AMORTIZATION-FILE.
+       01 AMORTIZATION-LINE PIC X(80).
        WORKING-STORAGE SECTION.
            77 STARTING-CASH PIC 9(10)V99 VALUE 0.
            77 INTEREST-RATE PIC 9V99999.
+               88 VALID-INTEREST-RATE VALUES 0.00001 THRU 0.99999.
            77 PERIODS PIC 99.
+               88 VALID-PERIODS VALUES 1 THRU 99.
+           77 COMPOUND-FREQUENCY PIC X VALUE SPACE.
+               88 MONTHLY-COMPOUNDING VALUE "M", "m".
+               88 QUARTERLY-COMPOUNDING VALUE "Q", "q".
+               88 ANNUAL-COMPOUNDING VALUE "A", "a".
+           77 PERIODS-PER-YEAR PIC 99 VALUE 12.
+           77 PERIOD-RATE PIC 9V99999.
            77 TOTAL-INTEREST PIC $$$$,$$$.99.
            77 TOTAL-CASH PIC $$$$,$$$.99.
            77 INTEREST-CASH PIC 999V99.
            77 PERIOD-ITERATION PIC 99 VALUE 1.
+           77 GRAND-TOTAL-INTEREST PIC 9(9)V99 VALUE ZERO.
+           77 GRAND-TOTAL-DISPLAY PIC $$$$,$$$.99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            PERFORM COLLECT-INFO.
+           OPEN OUTPUT AMORTIZATION-FILE.
            PERFORM COMPUTE-INTEREST PERIODS TIMES.
-      *>      PERFORM DISPLAY-TOTAL.
+           PERFORM DISPLAY-TOTAL.
+           CLOSE AMORTIZATION-FILE.
 
            STOP RUN.
 
        COMPUTE-INTEREST.
-           MULTIPLY STARTING-CASH BY INTEREST-RATE GIVING INTEREST-CASH.
+           MULTIPLY STARTING-CASH BY PERIOD-RATE GIVING INTEREST-CASH.
            ADD INTEREST-CASH TO STARTING-CASH.
+           ADD INTEREST-CASH TO GRAND-TOTAL-INTEREST.
            MOVE INTEREST-CASH TO TOTAL-INTEREST.
            MOVE STARTING-CASH TO TOTAL-CASH.
            PERFORM DISPLAY-PERIOD.
@@ -35,20 +55,77 @@
 
 
        COLLECT-INFO.
-           DISPLAY "Enter your starting cash".
-           ACCEPT STARTING-CASH.
+           MOVE 0 TO STARTING-CASH.
+           PERFORM UNTIL STARTING-CASH IS NUMERIC
+                   AND STARTING-CASH IS GREATER THAN ZERO
+               DISPLAY "Enter your starting cash (must be greater "
+                   "than zero)"
+               ACCEPT STARTING-CASH
+               IF STARTING-CASH IS NOT NUMERIC
+                   DISPLAY "REJECTED: starting cash must be numeric"
+                   MOVE 0 TO STARTING-CASH
+               END-IF
+           END-PERFORM.
 
-           DISPLAY "Enter the interest rate".
-           ACCEPT INTEREST-RATE.
+           PERFORM UNTIL INTEREST-RATE IS NUMERIC
+                   AND VALID-INTEREST-RATE
+               DISPLAY "Enter the annual interest rate "
+                   "(0.00001 - 0.99999)"
+               ACCEPT INTEREST-RATE
+               IF INTEREST-RATE IS NOT NUMERIC
+                       OR NOT VALID-INTEREST-RATE
+                   DISPLAY "REJECTED: interest rate must be between "
+                       "0.00001 and 0.99999"
+                   MOVE 0 TO INTEREST-RATE
+               END-IF
+           END-PERFORM.
 
-           DISPLAY "Enter the number of periods".
-           ACCEPT PERIODS.
+           PERFORM UNTIL PERIODS IS NUMERIC AND VALID-PERIODS
+               DISPLAY "Enter the number of periods (1-99)"
+               ACCEPT PERIODS
+               IF PERIODS IS NOT NUMERIC OR NOT VALID-PERIODS
+                   DISPLAY "REJECTED: periods must be between 1 "
+                       "and 99"
+                   MOVE 0 TO PERIODS
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL MONTHLY-COMPOUNDING OR QUARTERLY-COMPOUNDING
+                   OR ANNUAL-COMPOUNDING
+               DISPLAY "Enter compounding frequency -- M)onthly, "
+                   "Q)uarterly, A)nnual"
+               ACCEPT COMPOUND-FREQUENCY
+           END-PERFORM.
+
+           EVALUATE TRUE
+               WHEN MONTHLY-COMPOUNDING
+                   MOVE 12 TO PERIODS-PER-YEAR
+               WHEN QUARTERLY-COMPOUNDING
+                   MOVE 4 TO PERIODS-PER-YEAR
+               WHEN ANNUAL-COMPOUNDING
+                   MOVE 1 TO PERIODS-PER-YEAR
+           END-EVALUATE.
+           DIVIDE INTEREST-RATE BY PERIODS-PER-YEAR
+               GIVING PERIOD-RATE.
 
        DISPLAY-PERIOD.
            DISPLAY "Period: " PERIOD-ITERATION " interest: "
            TOTAL-INTEREST " total: " TOTAL-CASH.
+           STRING "Period: " DELIMITED BY SIZE
+               PERIOD-ITERATION DELIMITED BY SIZE
+               " interest: " DELIMITED BY SIZE
+               TOTAL-INTEREST DELIMITED BY SIZE
+               " total: " DELIMITED BY SIZE
+               TOTAL-CASH DELIMITED BY SIZE
+               INTO AMORTIZATION-LINE.
+           WRITE AMORTIZATION-LINE.
 
        DISPLAY-TOTAL.
-           DISPLAY "Total: " TOTAL-CASH.
+           MOVE GRAND-TOTAL-INTEREST TO GRAND-TOTAL-DISPLAY.
+           DISPLAY "Grand total interest accrued over " PERIODS
+               " period(s): " GRAND-TOTAL-DISPLAY
+               " -- reconcile against the ledger entry for this "
+               "account".
+           DISPLAY "Final balance: " TOTAL-CASH.
 
        END PROGRAM PAIRING-1.
