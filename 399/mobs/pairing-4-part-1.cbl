@@ -10,12 +10,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT COURSES-RELATIVE ASSIGN TO "RelativeCourses"
+           SELECT COURSES-FILE ASSIGN TO "COURSES.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COURSES-FILE-STATUS.
+           SELECT COURSES-RELATIVE ASSIGN TO RELATIVE-FILENAME
                ORGANIZATION IS RELATIVE
                ACCESS MODE IS DYNAMIC
                RELATIVE KEY IS SEQ-NUMBER.
        DATA DIVISION.
        FILE SECTION.
+       FD COURSES-FILE.
+       COPY CoursesFormat.
        FD COURSES-RELATIVE.
        COPY CoursesFormat REPLACING STUDENT-RECORD
                BY RELATIVE-STUDENT-RECORD.
@@ -23,20 +28,43 @@
        77 SEQ-NUMBER PIC 9(5) VALUE IS ZERO.
        77 FILE-STATUS PIC 9 VALUE IS 0.
            88 EOF VALUE IS 1.
+       77 COURSES-FILE-STATUS PIC X(2) VALUE "00".
+       77 RELATIVE-TERM-CODE PIC 9(6).
+      *>    One RelativeCourses file per term so building this term's
+      *>    file doesn't overwrite last term's CRN-keyed lookups.
+       77 RELATIVE-FILENAME PIC X(21).
+       77 CFS-FILE-NAME PIC X(30) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Enter term code (e.g. 202680): ".
+           ACCEPT RELATIVE-TERM-CODE.
+           STRING "RelativeCourses" DELIMITED BY SIZE
+               RELATIVE-TERM-CODE DELIMITED BY SIZE
+               INTO RELATIVE-FILENAME.
+
            OPEN INPUT COURSES-FILE.
            OPEN OUTPUT COURSES-RELATIVE.
            READ COURSES-FILE AT END MOVE 1 TO FILE-STATUS.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME
+               COURSES-FILE-STATUS.
            READ COURSES-FILE AT END MOVE 1 TO FILE-STATUS.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME
+               COURSES-FILE-STATUS.
            PERFORM PROCESS-FILE UNTIL EOF.
            CLOSE COURSES-RELATIVE.
            CLOSE COURSES-FILE.
            STOP RUN.
 
        PROCESS-FILE.
-           ADD 421 TO CRN OF STUDENT-RECORD GIVING SEQ-NUMBER.
+      *>    Key the relative file by CRN alone so a lookup by CRN
+      *>    always lands on the record that was built for it.
+           MOVE CRN OF STUDENT-RECORD TO SEQ-NUMBER.
            WRITE RELATIVE-STUDENT-RECORD FROM STUDENT-RECORD.
            READ COURSES-FILE AT END MOVE 1 TO FILE-STATUS.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME
+               COURSES-FILE-STATUS.
 
        END PROGRAM EXERCISE-6.
