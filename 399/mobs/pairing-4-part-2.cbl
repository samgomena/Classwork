@@ -9,7 +9,7 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT COURSES-RELATIVE ASSIGN TO "bin/RelativeCourses"
+           SELECT COURSES-RELATIVE ASSIGN TO RELATIVE-FILENAME
                ORGANIZATION IS RELATIVE
                ACCESS MODE IS DYNAMIC
                RELATIVE KEY IS SEQ-NUMBER.
@@ -23,20 +23,28 @@
        77 FILE-STATUS PIC 9 VALUE IS 0.
            88 EOF VALUE IS 1.
        77 ACCEPTED-CRN PIC 9(5).
-       77 ACCEPTED-TERM PIC 9(4).
+       77 RELATIVE-TERM-CODE PIC 9(6).
+       77 RELATIVE-FILENAME PIC X(21).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           DISPLAY "Enter term code (e.g. 202680): ".
+           ACCEPT RELATIVE-TERM-CODE.
+           STRING "RelativeCourses" DELIMITED BY SIZE
+               RELATIVE-TERM-CODE DELIMITED BY SIZE
+               INTO RELATIVE-FILENAME.
+
            OPEN INPUT COURSES-RELATIVE.
            DISPLAY "Enter CRN: ".
            ACCEPT ACCEPTED-CRN.
-           DISPLAY "Enter term code: ".
-           ACCEPT ACCEPTED-TERM.
 
-           ADD ACCEPTED-TERM TO ACCEPTED-CRN GIVING SEQ-NUMBER.
-           READ COURSES-RELATIVE INVALID KEY 
-               MOVE "NOT FOUND" TO INSTRUCTOR-FIRST 
-               MOVE SPACES TO INSTRUCTOR-LAST.
-           DISPLAY INSTRUCTOR-FIRST " " INSTRUCTOR-LAST.
+      *>    Same CRN-only key PROCESS-FILE used to build the file.
+           MOVE ACCEPTED-CRN TO SEQ-NUMBER.
+           READ COURSES-RELATIVE
+               INVALID KEY
+                   DISPLAY "NOT FOUND: " ACCEPTED-CRN
+               NOT INVALID KEY
+                   DISPLAY RELATIVE-STUDENT-RECORD
+           END-READ.
            CLOSE COURSES-RELATIVE.
            STOP RUN.
 
