@@ -10,37 +10,23 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT COURSES ASSIGN TO "COURSES.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT COURSES-INDEXED ASSIGN TO "IndexedCourses"
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS CRN OF STUDENT-RECORD-INDEXED.
        DATA DIVISION.
-       FILE SECTION.
-       FD COURSES.
-       COPY CoursesFormat.
-       FD COURSES-INDEXED.
-       COPY CoursesFormat REPLACING STUDENT-RECORD
-           BY STUDENT-RECORD-INDEXED.
        WORKING-STORAGE SECTION.
-       77 FILE-STATUS PIC 9 VALUE IS 0.
-           88 EOF VALUE IS 1.
+       77 SOURCE-COUNT PIC 9(6) VALUE IS 0.
+       77 LOADED-COUNT PIC 9(6) VALUE IS 0.
+       77 REJECTED-COUNT PIC 9(6) VALUE IS 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN INPUT COURSES.
-           OPEN OUTPUT COURSES-INDEXED.
-
-           READ COURSES AT END MOVE 1 TO FILE-STATUS.
-           READ COURSES AT END MOVE 1 TO FILE-STATUS.
-           PERFORM PROCESS-FILE UNTIL EOF.
-           CLOSE COURSES-INDEXED.
-           CLOSE COURSES.
+      *>    Same COURSES.txt -> IndexedCourses build ASSIGNMENT-4 Part
+      *>    1 uses for a full rebuild, factored out so both call one
+      *>    routine instead of keeping separate copies in sync.
+           CALL "BUILD-INDEXED-COURSES" USING SOURCE-COUNT
+               LOADED-COUNT REJECTED-COUNT.
+           IF REJECTED-COUNT IS GREATER THAN ZERO
+               DISPLAY REJECTED-COUNT
+                   " course record(s) rejected -- see "
+                   "RejectedCourses.txt".
            STOP RUN.
 
-       PROCESS-FILE.
-           WRITE STUDENT-RECORD-INDEXED FROM STUDENT-RECORD.
-           READ COURSES AT END MOVE 1 TO FILE-STATUS.
-
        END PROGRAM PAIRING-7.
 
