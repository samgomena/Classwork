@@ -12,7 +12,9 @@
            SELECT COURSES-INDEXED ASSIGN TO "IndexedCourses"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS CRN.
+               RECORD KEY IS CRN-TERM-KEY
+                   = CRN OF STUDENT-RECORD-INDEXED
+                   TERM-CODE OF STUDENT-RECORD-INDEXED.
        DATA DIVISION.
        FILE SECTION.
        FD COURSES-INDEXED.
@@ -24,11 +26,13 @@
            OPEN INPUT COURSES-INDEXED.
            DISPLAY "Enter CRN: ".
            ACCEPT CRN.
-           
-           READ COURSES-INDEXED KEY IS CRN
-               INVALID KEY 
+           DISPLAY "Enter term code: ".
+           ACCEPT TERM-CODE.
+
+           READ COURSES-INDEXED KEY IS CRN-TERM-KEY
+               INVALID KEY
                    DISPLAY "INVALID KEY: " CRN
-               NOT INVALID KEY 
+               NOT INVALID KEY
                    DISPLAY INSTRUCTOR-FIRST " " INSTRUCTOR-LAST.
            CLOSE COURSES-INDEXED.
            STOP RUN.
