@@ -12,45 +12,88 @@
            SELECT COURSES-INDEXED ASSIGN TO "IndexedCourses"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS CRN.
+               RECORD KEY IS CRN-TERM-KEY
+                   = CRN OF STUDENT-RECORD-INDEXED
+                   TERM-CODE OF STUDENT-RECORD-INDEXED
+               FILE STATUS IS FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD COURSES-INDEXED.
        COPY CoursesFormat REPLACING STUDENT-RECORD
                BY STUDENT-RECORD-INDEXED.
        WORKING-STORAGE SECTION.
+       77 FILE-STATUS PIC X(2) VALUE "00".
+           88 NO-MORE-MATCHES VALUE "46".
+       77 RUN-MODE PIC X VALUE "S".
+           88 BATCH-MODE VALUE "B", "b".
+       77 INSTRUCTOR-LASTFIRST PIC X(33).
+       77 FIXED-COUNT PIC 9(6) VALUE IS 0.
+       77 CFS-FILE-NAME PIC X(30) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN INPUT COURSES-INDEXED.
-           DISPLAY "Enter CRN: ".
-           ACCEPT CRN.
-           READ COURSES-INDEXED KEY IS CRN
-               INVALID KEY 
-                   DISPLAY "INVALID KEY: " CRN
-               NOT INVALID KEY CALL "FIX-NAME" 
-                   USING BY REFERENCE INSTRUCTOR-FIRST INSTRUCTOR-LAST.
-           
+           DISPLAY "Enter S to fix a single CRN or B to batch-fix "
+               "every instructor name on file: ".
+           ACCEPT RUN-MODE.
+
+           OPEN I-O COURSES-INDEXED.
+           IF BATCH-MODE
+               PERFORM BATCH-FIX-ALL
+               DISPLAY FIXED-COUNT " instructor name(s) normalized"
+           ELSE
+               DISPLAY "Enter CRN: "
+               ACCEPT CRN
+               DISPLAY "Enter term code: "
+               ACCEPT TERM-CODE
+               READ COURSES-INDEXED KEY IS CRN-TERM-KEY
+                   INVALID KEY
+                       DISPLAY "INVALID KEY: " CRN
+                   NOT INVALID KEY
+                       CALL "FIX-NAME"
+                           USING BY REFERENCE INSTRUCTOR-FIRST
+                               INSTRUCTOR-LAST INSTRUCTOR-LASTFIRST
+                       REWRITE STUDENT-RECORD-INDEXED
+                           INVALID KEY
+                               DISPLAY "UNABLE TO SAVE CORRECTED NAME"
+                       END-REWRITE
+               END-READ
+           END-IF.
+
            CLOSE COURSES-INDEXED.
            STOP RUN.
-       
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIX-NAME.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 INSTRUCTOR-FULLNAME PIC X(33).
-       01 STRING-POINTER PIC 99.
-       LINKAGE SECTION.
-       01 INSTRUCTOR-LAST PIC X(16).
-       01 INSTRUCTOR-FIRST PIC X(16).
-       PROCEDURE DIVISION USING INSTRUCTOR-FIRST INSTRUCTOR-LAST.
 
-           MOVE 1 TO STRING-POINTER.
-           STRING INSTRUCTOR-FIRST DELIMITED BY SPACE " "
-               INSTRUCTOR-LAST DELIMITED BY SPACE 
-               INTO INSTRUCTOR-FULLNAME WITH POINTER STRING-POINTER.
+      *>    Sweeps every record in the catalog, normalizing the
+      *>    instructor name in place, so a whole term's worth of
+      *>    names can be cleaned up in one pass before the printed
+      *>    schedule goes to the print shop.
+       BATCH-FIX-ALL.
+           MOVE ZEROS TO CRN.
+           MOVE ZEROS TO TERM-CODE.
+           START COURSES-INDEXED KEY IS GREATER THAN OR EQUAL
+               CRN-TERM-KEY
+               INVALID KEY
+                   DISPLAY "NO SECTIONS ON FILE"
+                   MOVE "46" TO FILE-STATUS
+           END-START.
 
-           DISPLAY INSTRUCTOR-FULLNAME.
-           EXIT PROGRAM.
+           PERFORM UNTIL NO-MORE-MATCHES
+               READ COURSES-INDEXED NEXT RECORD
+                   AT END MOVE "46" TO FILE-STATUS
+               END-READ
+               MOVE "IndexedCourses" TO CFS-FILE-NAME
+               CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME
+                   FILE-STATUS
+               IF NOT NO-MORE-MATCHES
+                   CALL "FIX-NAME"
+                       USING BY REFERENCE INSTRUCTOR-FIRST
+                           INSTRUCTOR-LAST INSTRUCTOR-LASTFIRST
+                   REWRITE STUDENT-RECORD-INDEXED
+                       INVALID KEY
+                           DISPLAY "UNABLE TO SAVE CORRECTED NAME: "
+                               CRN
+                       NOT INVALID KEY
+                           ADD 1 TO FIXED-COUNT
+                   END-REWRITE
+               END-IF
+           END-PERFORM.
 
-       END PROGRAM FIX-NAME.
        END PROGRAM PAIRING-8.
