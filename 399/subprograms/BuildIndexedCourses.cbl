@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author: Sam Gomena
+      * Date: 06/02/2021
+      * Purpose: Shared full-rebuild routine for IndexedCourses, called
+      *          by both ASSIGNMENT-4 Part 1 and PAIRING-7 so the two
+      *          programs stop maintaining separate copies of the same
+      *          COURSES.txt -> IndexedCourses build logic.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-INDEXED-COURSES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSES ASSIGN TO "COURSES.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COURSES-STATUS.
+           SELECT COURSES-INDEXED ASSIGN TO "IndexedCourses"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CRN-TERM-KEY
+                   = CRN OF STUDENT-RECORD-INDEXED
+                   TERM-CODE OF STUDENT-RECORD-INDEXED
+               ALTERNATE KEY IS DEPARTMENT-CODE
+                   OF STUDENT-RECORD-INDEXED WITH DUPLICATES
+               ALTERNATE KEY IS INSTRUCTOR-LAST
+                   OF STUDENT-RECORD-INDEXED WITH DUPLICATES
+               FILE STATUS IS COURSES-INDEXED-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "RejectedCourses.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD COURSES.
+       COPY CoursesFormat.
+       FD COURSES-INDEXED.
+       COPY CoursesFormat REPLACING STUDENT-RECORD
+           BY STUDENT-RECORD-INDEXED.
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD PIC X(206).
+       WORKING-STORAGE SECTION.
+       77 EOF-FLAG PIC 9 VALUE IS 0.
+           88 EOF VALUE IS 1.
+       77 COURSES-STATUS PIC X(2) VALUE "00".
+           88 COURSES-OK VALUE "00".
+       77 COURSES-INDEXED-STATUS PIC X(2) VALUE "00".
+           88 COURSES-INDEXED-OK VALUE "00".
+       77 EXCEPTION-FILE-STATUS PIC X(2) VALUE "00".
+           88 EXCEPTION-FILE-OK VALUE "00".
+       77 SOURCE-COUNT PIC 9(6) VALUE IS 0.
+       77 LOADED-COUNT PIC 9(6) VALUE IS 0.
+       77 REJECTED-COUNT PIC 9(6) VALUE IS 0.
+       77 RECORD-VALID-FLAG PIC X VALUE "Y".
+           88 RECORD-IS-VALID VALUE "Y".
+       77 CFS-FILE-NAME PIC X(30) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LK-SOURCE-COUNT PIC 9(6).
+       01 LK-LOADED-COUNT PIC 9(6).
+       01 LK-REJECTED-COUNT PIC 9(6).
+       PROCEDURE DIVISION USING LK-SOURCE-COUNT LK-LOADED-COUNT
+               LK-REJECTED-COUNT.
+       MAIN-PROCEDURE.
+           MOVE 0 TO LK-SOURCE-COUNT.
+           MOVE 0 TO LK-LOADED-COUNT.
+           MOVE 0 TO LK-REJECTED-COUNT.
+
+           OPEN INPUT COURSES.
+           IF NOT COURSES-OK
+               DISPLAY "UNABLE TO OPEN COURSES.txt -- STATUS "
+                   COURSES-STATUS
+               GOBACK.
+
+           OPEN OUTPUT COURSES-INDEXED.
+           IF NOT COURSES-INDEXED-OK
+               DISPLAY "UNABLE TO OPEN IndexedCourses -- STATUS "
+                   COURSES-INDEXED-STATUS
+               CLOSE COURSES
+               GOBACK.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF NOT EXCEPTION-FILE-OK
+               DISPLAY "UNABLE TO OPEN RejectedCourses.txt -- STATUS "
+                   EXCEPTION-FILE-STATUS
+               CLOSE COURSES
+               CLOSE COURSES-INDEXED
+               GOBACK.
+
+       *>  Read the header line in the file
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+       *>  Read the first record before we start processing it
+       *>  in PROCESS-FILE
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+           PERFORM PROCESS-FILE UNTIL EOF.
+
+           CLOSE COURSES-INDEXED.
+           CLOSE COURSES.
+           CLOSE EXCEPTION-FILE.
+
+           MOVE LOADED-COUNT TO LK-LOADED-COUNT.
+           MOVE REJECTED-COUNT TO LK-REJECTED-COUNT.
+           MOVE SOURCE-COUNT TO LK-SOURCE-COUNT.
+           GOBACK.
+
+       PROCESS-FILE.
+           ADD 1 TO SOURCE-COUNT.
+      *>  A typo'd department code or an instructor not on the
+      *>  roster shouldn't flow undetected into IndexedCourses, so
+      *>  check both against the master lookup files before the
+      *>  WRITE.
+           CALL "VALIDATE-COURSE-RECORD" USING
+               DEPARTMENT-CODE OF STUDENT-RECORD
+               INSTRUCTOR-LAST OF STUDENT-RECORD
+               INSTRUCTOR-FIRST OF STUDENT-RECORD
+               RECORD-VALID-FLAG.
+           IF RECORD-IS-VALID
+               WRITE STUDENT-RECORD-INDEXED FROM STUDENT-RECORD
+                   INVALID KEY
+                       ADD 1 TO REJECTED-COUNT
+                       MOVE STUDENT-RECORD TO EXCEPTION-RECORD
+                       WRITE EXCEPTION-RECORD END-WRITE
+                   NOT INVALID KEY
+                       ADD 1 TO LOADED-COUNT
+               END-WRITE
+           ELSE
+               ADD 1 TO REJECTED-COUNT
+               MOVE STUDENT-RECORD TO EXCEPTION-RECORD
+               WRITE EXCEPTION-RECORD
+           END-IF.
+           READ COURSES AT END MOVE 1 TO EOF-FLAG.
+           MOVE "COURSES.txt" TO CFS-FILE-NAME.
+           CALL "CHECK-FILE-STATUS" USING CFS-FILE-NAME COURSES-STATUS.
+
+       END PROGRAM BUILD-INDEXED-COURSES.
