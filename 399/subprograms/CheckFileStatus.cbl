@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author: Sam Gomena
+      * Date: 06/09/2021
+      * Purpose: Shared I/O error watchdog. CALLed right after any
+      *          OPEN/READ/WRITE/REWRITE/START that carries a real
+      *          FILE STATUS field, alongside whatever AT END/INVALID
+      *          KEY clause the caller already has. End-of-file and
+      *          duplicate-alternate-key codes are left for the
+      *          caller's own clauses to handle; anything else is a
+      *          genuine I/O error, which gets logged to
+      *          IOErrorLog.txt and aborts the run instead of being
+      *          silently treated as "done".
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECK-FILE-STATUS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG ASSIGN TO "IOErrorLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERROR-LOG.
+       01 ERROR-LOG-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 DISPLAY-FILE-NAME PIC X(30) VALUE SPACES.
+       LINKAGE SECTION.
+       01 LK-FILE-NAME PIC X(30).
+       01 LK-FILE-STATUS PIC X(2).
+       PROCEDURE DIVISION USING LK-FILE-NAME LK-FILE-STATUS.
+       MAIN-PROCEDURE.
+           EVALUATE LK-FILE-STATUS
+               WHEN "00"
+               WHEN "02"
+               WHEN "04"
+               WHEN "10"
+               WHEN "23"
+               WHEN "46"
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM LOG-AND-ABORT
+           END-EVALUATE.
+           GOBACK.
+
+       LOG-AND-ABORT.
+           OPEN EXTEND ERROR-LOG.
+           STRING "I/O ERROR ON " DELIMITED BY SIZE
+               LK-FILE-NAME DELIMITED BY SPACE
+               " -- STATUS " DELIMITED BY SIZE
+               LK-FILE-STATUS DELIMITED BY SIZE
+               INTO ERROR-LOG-RECORD.
+           WRITE ERROR-LOG-RECORD.
+           CLOSE ERROR-LOG.
+           MOVE SPACES TO DISPLAY-FILE-NAME.
+           STRING LK-FILE-NAME DELIMITED BY SPACE
+               INTO DISPLAY-FILE-NAME.
+           MOVE FUNCTION TRIM(DISPLAY-FILE-NAME) TO DISPLAY-FILE-NAME.
+           DISPLAY "FATAL I/O ERROR ON " DISPLAY-FILE-NAME
+               " -- STATUS " LK-FILE-STATUS " -- SEE IOErrorLog.txt".
+           STOP RUN.
+
+       END PROGRAM CHECK-FILE-STATUS.
