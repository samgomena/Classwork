@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author: Brian Langford & Lawrence Scroggs & Sam Gomena
+      * Date: 5/26/2021
+      * Purpose: Shared instructor-name normalizer. Title-cases
+      *          whatever case the name was keyed in as before it is
+      *          saved back to the record, and hands back both the
+      *          "First Last" and "Last, First" orderings so any
+      *          caller -- the catalog fix-up utility, the teaching
+      *          load report -- can pick the one it needs instead of
+      *          building its own copy of the same STRING logic.
+      * Modification History:
+      *   08/09/2021 SG - Pulled out of PAIRING-8 into its own
+      *                   subprogram so INSTRUCTOR-LOAD can call it
+      *                   too instead of keeping a second copy of the
+      *                   "Last, First" STRING logic.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIX-NAME.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 INSTRUCTOR-FULLNAME PIC X(33).
+       01 STRING-POINTER PIC 99.
+       LINKAGE SECTION.
+       01 INSTRUCTOR-LAST PIC X(16).
+       01 INSTRUCTOR-FIRST PIC X(16).
+       01 INSTRUCTOR-LASTFIRST PIC X(33).
+       PROCEDURE DIVISION USING INSTRUCTOR-FIRST INSTRUCTOR-LAST
+               INSTRUCTOR-LASTFIRST.
+
+      *>    Normalize whatever case the name was keyed in as
+      *>    "Title Case" before it's saved back to the record.
+           MOVE FUNCTION LOWER-CASE(INSTRUCTOR-FIRST) TO
+               INSTRUCTOR-FIRST.
+           IF INSTRUCTOR-FIRST(1:1) IS NOT EQUAL TO SPACE
+               MOVE FUNCTION UPPER-CASE(INSTRUCTOR-FIRST(1:1)) TO
+                   INSTRUCTOR-FIRST(1:1)
+           END-IF.
+           MOVE FUNCTION LOWER-CASE(INSTRUCTOR-LAST) TO
+               INSTRUCTOR-LAST.
+           IF INSTRUCTOR-LAST(1:1) IS NOT EQUAL TO SPACE
+               MOVE FUNCTION UPPER-CASE(INSTRUCTOR-LAST(1:1)) TO
+                   INSTRUCTOR-LAST(1:1)
+           END-IF.
+
+           MOVE 1 TO STRING-POINTER.
+           STRING INSTRUCTOR-FIRST DELIMITED BY SPACE " "
+               INSTRUCTOR-LAST DELIMITED BY SPACE
+               INTO INSTRUCTOR-FULLNAME WITH POINTER STRING-POINTER.
+
+      *>    The registrar's printed bulletin and the teaching-load
+      *>    report both list instructors "Last, First" instead --
+      *>    hand that ordering back too.
+           MOVE 1 TO STRING-POINTER.
+           STRING INSTRUCTOR-LAST DELIMITED BY SPACE ", "
+               INSTRUCTOR-FIRST DELIMITED BY SPACE
+               INTO INSTRUCTOR-LASTFIRST WITH POINTER STRING-POINTER.
+
+           DISPLAY INSTRUCTOR-FULLNAME.
+           EXIT PROGRAM.
+
+       END PROGRAM FIX-NAME.
