@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author: Sam Gomena
+      * Date: 06/16/2021
+      * Purpose: Shared day/time-slot bucketing routine, pulled out of
+      *          ASSIGNMENT-5 so the room-schedule cross-reference
+      *          report can classify a section into the same MWF/TR
+      *          buckets ASSIGNMENT-5 uses, instead of keeping two
+      *          copies of the slot boundaries in sync by hand.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESS-DAY-AND-TIME IS INITIAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 START-TIME PIC 9(4).
+       77 END-TIME PIC 9(4).
+
+      *>    Standard MWF/TR meeting-pattern boundaries. Registration
+      *>    Services can update a semester's patterns by changing the
+      *>    VALUEs below instead of touching the paragraphs that use
+      *>    them. END-BOUND of 9999 marks an evening bucket with no
+      *>    upper time limit.
+       01 MWF-SLOT-DATA.
+           03 FILLER PIC X(10) VALUE "0745B10850".
+           03 FILLER PIC X(10) VALUE "0900B21005".
+           03 FILLER PIC X(10) VALUE "1015B31120".
+           03 FILLER PIC X(10) VALUE "1130B41235".
+           03 FILLER PIC X(10) VALUE "1245B51350".
+           03 FILLER PIC X(10) VALUE "1400B61505".
+           03 FILLER PIC X(10) VALUE "1515B71620".
+           03 FILLER PIC X(10) VALUE "1630B89999".
+       01 MWF-SLOT-TABLE REDEFINES MWF-SLOT-DATA.
+           03 MWF-SLOT-ENTRY OCCURS 8 TIMES INDEXED BY MWF-IDX.
+               05 MWF-START-BOUND PIC 9(4).
+               05 MWF-SLOT-LABEL PIC X(2).
+               05 MWF-END-BOUND PIC 9(4).
+
+       01 TR-SLOT-DATA.
+           03 FILLER PIC X(10) VALUE "0800B10950".
+           03 FILLER PIC X(10) VALUE "1000B21150".
+           03 FILLER PIC X(10) VALUE "1200B31350".
+           03 FILLER PIC X(10) VALUE "1400B41550".
+           03 FILLER PIC X(10) VALUE "1600B59999".
+       01 TR-SLOT-TABLE REDEFINES TR-SLOT-DATA.
+           03 TR-SLOT-ENTRY OCCURS 5 TIMES INDEXED BY TR-IDX.
+               05 TR-START-BOUND PIC 9(4).
+               05 TR-SLOT-LABEL PIC X(2).
+               05 TR-END-BOUND PIC 9(4).
+       LINKAGE SECTION.
+       01 COURSE-DAY PIC X.
+       01 COURSE-TIME PIC X(9).
+       01 TIME-SLOT PIC X(7).
+       01 SND-TIME-SLOT PIC X(7).
+       PROCEDURE DIVISION USING COURSE-DAY COURSE-TIME
+               TIME-SLOT SND-TIME-SLOT.
+           MOVE COURSE-TIME(1:4) TO START-TIME.
+           MOVE COURSE-TIME(5:) TO END-TIME.
+
+           EVALUATE COURSE-DAY
+               WHEN 'M' PERFORM CALC-MWF-SLOT
+               WHEN 'T' PERFORM CALC-TR-SLOT
+               WHEN 'W' PERFORM CALC-MWF-SLOT
+               WHEN 'R' PERFORM CALC-TR-SLOT
+               WHEN 'F' PERFORM CALC-MWF-SLOT
+               WHEN 'S' PERFORM CALC-MWF-SLOT
+               WHEN 'U' PERFORM CALC-MWF-SLOT
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       CALC-MWF-SLOT.
+           PERFORM VARYING MWF-IDX FROM 1 BY 1 UNTIL MWF-IDX > 8
+               IF START-TIME >= MWF-START-BOUND(MWF-IDX)
+                       AND (MWF-END-BOUND(MWF-IDX) = 9999
+                           OR END-TIME <= MWF-END-BOUND(MWF-IDX))
+                   STRING COURSE-DAY DELIMITED BY SPACE
+                       MWF-SLOT-LABEL(MWF-IDX) INTO TIME-SLOT
+               END-IF
+           END-PERFORM.
+
+        *>    Edge cases: We assume that no classes span more than
+        *>     two time slots
+           PERFORM VARYING MWF-IDX FROM 1 BY 1 UNTIL MWF-IDX > 7
+               IF START-TIME >= MWF-START-BOUND(MWF-IDX)
+                       AND START-TIME < MWF-END-BOUND(MWF-IDX)
+                       AND END-TIME > MWF-END-BOUND(MWF-IDX)
+                       AND END-TIME <= MWF-END-BOUND(MWF-IDX + 1)
+                   STRING COURSE-DAY DELIMITED BY SPACE
+                       MWF-SLOT-LABEL(MWF-IDX) INTO TIME-SLOT
+                   STRING COURSE-DAY DELIMITED BY SPACE
+                       MWF-SLOT-LABEL(MWF-IDX + 1) INTO SND-TIME-SLOT
+               END-IF
+           END-PERFORM.
+
+       CALC-TR-SLOT.
+           PERFORM VARYING TR-IDX FROM 1 BY 1 UNTIL TR-IDX > 5
+               IF START-TIME >= TR-START-BOUND(TR-IDX)
+                       AND (TR-END-BOUND(TR-IDX) = 9999
+                           OR END-TIME <= TR-END-BOUND(TR-IDX))
+                   STRING COURSE-DAY DELIMITED BY SPACE
+                       TR-SLOT-LABEL(TR-IDX) INTO TIME-SLOT
+               END-IF
+           END-PERFORM.
+
+        *>    Edge cases: Again, we assume that no classes span more
+        *>     than two time slots
+           PERFORM VARYING TR-IDX FROM 1 BY 1 UNTIL TR-IDX > 4
+               IF START-TIME >= TR-START-BOUND(TR-IDX)
+                       AND START-TIME < TR-END-BOUND(TR-IDX)
+                       AND END-TIME > TR-END-BOUND(TR-IDX)
+                       AND END-TIME <= TR-END-BOUND(TR-IDX + 1)
+                   STRING COURSE-DAY DELIMITED BY SPACE
+                       TR-SLOT-LABEL(TR-IDX) INTO TIME-SLOT
+                   STRING COURSE-DAY DELIMITED BY SPACE
+                       TR-SLOT-LABEL(TR-IDX + 1) INTO SND-TIME-SLOT
+               END-IF
+           END-PERFORM.
+       END PROGRAM PROCESS-DAY-AND-TIME.
