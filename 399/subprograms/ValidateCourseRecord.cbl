@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author: Sam Gomena
+      * Date: 06/09/2021
+      * Purpose: Shared validation for the indexed build -- checks a
+      *          course record's DEPARTMENT-CODE and instructor name
+      *          against master lookup files before it's allowed into
+      *          COURSES-INDEXED, so a typo'd department code doesn't
+      *          flow undetected into BY-DEPARTMENT's tuition totals.
+      *          The lookup tables are loaded once on the first CALL
+      *          and reused for the rest of the run.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE-COURSE-RECORD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPT-CODE-FILE ASSIGN TO "DeptCodes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ROSTER-FILE ASSIGN TO "InstructorRoster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPT-CODE-FILE.
+       01 DEPT-CODE-RECORD PIC X(6).
+       FD ROSTER-FILE.
+       01 ROSTER-RECORD.
+           03 RR-LAST PIC X(16).
+           03 RR-FIRST PIC X(16).
+       WORKING-STORAGE SECTION.
+       77 TABLES-LOADED PIC X VALUE "N".
+           88 TABLES-ARE-LOADED VALUE "Y".
+       77 LOAD-EOF-FLAG PIC 9 VALUE IS 0.
+           88 LOAD-EOF VALUE IS 1.
+       77 DEPT-CODE-COUNT PIC 9(4) VALUE IS 0.
+       01 DEPT-CODE-TABLE.
+           03 DC-ENTRY OCCURS 1 TO 200 TIMES
+               DEPENDING ON DEPT-CODE-COUNT INDEXED BY DC-IDX
+               PIC X(6).
+       77 ROSTER-COUNT PIC 9(4) VALUE IS 0.
+       01 ROSTER-TABLE.
+           03 ROSTER-ENTRY OCCURS 1 TO 500 TIMES
+               DEPENDING ON ROSTER-COUNT INDEXED BY RO-IDX.
+               05 RO-LAST PIC X(16).
+               05 RO-FIRST PIC X(16).
+       LINKAGE SECTION.
+       01 LK-DEPARTMENT-CODE PIC X(6).
+       01 LK-INSTRUCTOR-LAST PIC X(16).
+       01 LK-INSTRUCTOR-FIRST PIC X(16).
+       01 LK-VALID-FLAG PIC X.
+           88 LK-RECORD-VALID VALUE "Y".
+       PROCEDURE DIVISION USING LK-DEPARTMENT-CODE
+               LK-INSTRUCTOR-LAST LK-INSTRUCTOR-FIRST LK-VALID-FLAG.
+       MAIN-PROCEDURE.
+           IF NOT TABLES-ARE-LOADED
+               PERFORM LOAD-TABLES
+               MOVE "Y" TO TABLES-LOADED
+           END-IF.
+
+           MOVE "Y" TO LK-VALID-FLAG.
+           SET DC-IDX TO 1.
+           SEARCH DC-ENTRY
+               AT END
+                   MOVE "N" TO LK-VALID-FLAG
+               WHEN DC-ENTRY(DC-IDX) IS EQUAL TO LK-DEPARTMENT-CODE
+                   CONTINUE
+           END-SEARCH.
+
+           IF LK-RECORD-VALID
+               SET RO-IDX TO 1
+               SEARCH ROSTER-ENTRY
+                   AT END
+                       MOVE "N" TO LK-VALID-FLAG
+                   WHEN RO-LAST(RO-IDX) IS EQUAL TO LK-INSTRUCTOR-LAST
+                           AND RO-FIRST(RO-IDX) IS EQUAL TO
+                               LK-INSTRUCTOR-FIRST
+                       CONTINUE
+               END-SEARCH
+           END-IF.
+
+           GOBACK.
+
+       LOAD-TABLES.
+           MOVE 0 TO LOAD-EOF-FLAG.
+           OPEN INPUT DEPT-CODE-FILE.
+           READ DEPT-CODE-FILE AT END MOVE 1 TO LOAD-EOF-FLAG.
+           PERFORM UNTIL LOAD-EOF
+                   OR DEPT-CODE-COUNT IS EQUAL TO 200
+               ADD 1 TO DEPT-CODE-COUNT
+               MOVE DEPT-CODE-RECORD TO DC-ENTRY(DEPT-CODE-COUNT)
+               READ DEPT-CODE-FILE AT END MOVE 1 TO LOAD-EOF-FLAG
+           END-PERFORM.
+           CLOSE DEPT-CODE-FILE.
+
+           MOVE 0 TO LOAD-EOF-FLAG.
+           OPEN INPUT ROSTER-FILE.
+           READ ROSTER-FILE AT END MOVE 1 TO LOAD-EOF-FLAG.
+           PERFORM UNTIL LOAD-EOF
+                   OR ROSTER-COUNT IS EQUAL TO 500
+               ADD 1 TO ROSTER-COUNT
+               MOVE RR-LAST TO RO-LAST(ROSTER-COUNT)
+               MOVE RR-FIRST TO RO-FIRST(ROSTER-COUNT)
+               READ ROSTER-FILE AT END MOVE 1 TO LOAD-EOF-FLAG
+           END-PERFORM.
+           CLOSE ROSTER-FILE.
+
+       END PROGRAM VALIDATE-COURSE-RECORD.
